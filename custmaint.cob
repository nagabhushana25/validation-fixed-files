@@ -0,0 +1,546 @@
+000100******************************************************************
+000200*CUSTMAINT
+000300*TRANSACTION-DRIVEN MAINTENANCE OF THE CUSTOMER MASTER FILE
+000400*
+000500*APPLIES A DAILY FILE OF ADD/CHANGE/DELETE TRANSACTIONS, KEYED
+000600*ON CUSTOMER-ID, AGAINST CUSTOMER-MASTER-RECORD.  FOR AN ADD,
+000700*A NEW MASTER RECORD IS BUILT FROM THE TRANSACTION AND WRITTEN.
+000800*FOR A CHANGE, THE EXISTING MASTER RECORD IS UPDATED FROM THE
+000900*TRANSACTION.  FOR A DELETE, THE MASTER RECORD IS REMOVED.
+001000*RECORD-VERSION IS INCREMENTED AND UPDATED-DATE/UPDATED-TIME ARE
+001100*STAMPED IN AUDIT-FIELDS ON EVERY ADD OR CHANGE -- NO TRANSACTION
+001200*EVER HAS TO SUPPLY THOSE FIELDS ITSELF.  EVERY TRANSACTION,
+001300*APPLIED OR REJECTED, IS LISTED ON THE MAINTENANCE REPORT.
+001310*
+001320*A CHECKPOINT RECORD IS REWRITTEN AHEAD OF EVERY TRANSACTION,
+001325*BEFORE THAT TRANSACTION IS APPLIED, GIVING THE COUNT OF
+001330*TRANSACTIONS READ SO FAR (NOT COUNTING THE ONE ABOUT TO BE
+001335*APPLIED), THAT TRANSACTION'S OWN CUSTOMER-ID, THE RECORD-VERSION
+001340*THE MASTER HELD FOR THAT CUSTOMER AT THAT INSTANT (ZERO IF THE
+001341*CUSTOMER WAS NOT YET ON FILE), AND WHETHER THE CUSTOMER WAS ON
+001342*FILE AT ALL AT THAT INSTANT.  A RUN THAT STARTS WITH A CHECKPOINT
+001350*ON FILE SKIPS BACK OVER THAT MANY TRANSACTIONS BEFORE RESUMING,
+001355*SO THE VERY NEXT TRANSACTION READ IS ALWAYS THE ONE THE
+001360*CHECKPOINT DESCRIBES -- THE ONE THAT MAY OR MAY NOT HAVE MADE IT
+001365*TO THE MASTER BEFORE THE RUN WAS INTERRUPTED.  FOR AN ADD OR
+001366*CHANGE, COMPARING THE MASTER'S CURRENT RECORD-VERSION AGAINST THE
+001375*VERSION THE CHECKPOINT SAVED RECOGNIZES A TRANSACTION THAT HAD
+001380*ALREADY BEEN APPLIED.  FOR A DELETE, RECORD-VERSION IS GONE
+001381*ALONG WITH THE RECORD, SO THE SAVED ON-FILE SWITCH IS COMPARED
+001382*AGAINST THE MASTER INSTEAD -- A DELETE IS ALREADY APPLIED ONLY
+001383*IF THE CUSTOMER WAS ON FILE AT CHECKPOINT TIME AND IS GONE NOW;
+001384*IF THE CUSTOMER WAS NEVER ON FILE TO BEGIN WITH, THE TRANSACTION
+001386*IS LEFT FOR NORMAL PROCESSING TO REJECT AS NOT ON FILE, NOT
+001387*MISREPORTED AS ALREADY APPLIED.  EITHER WAY A RESTART CAN NEVER
+001388*UPDATE A RECORD TWICE.  A NORMAL END OF JOB RESETS THE CHECKPOINT
+001390*SO THE NEXT RUN STARTS CLEAN.
+001395*
+001428*EVERY ADD, CHANGE, OR DELETE THAT IS ACTUALLY APPLIED TO THE
+001432*MASTER ALSO WRITES A BEFORE/AFTER IMAGE ROW TO THE CHANGE
+001434*HISTORY FILE, SO ANY MUTATION CAN BE TRACED OR REVERSED LATER.
+001436*TRANSACTIONS THAT ARE REJECTED OR SKIPPED ON RESTART DO NOT
+001438*PRODUCE A HISTORY ROW SINCE THE MASTER WAS NEVER TOUCHED.
+001439*
+001500*INSTALLATION.  DATA PROCESSING.
+001600*DATE-WRITTEN.   2025-10-03.
+001700*
+001800*MODIFICATION HISTORY.
+001900*DATE       INIT  DESCRIPTION
+002000*2025-10-03  JRH  ORIGINAL PROGRAM.
+002010*2025-11-14  JRH  ADDED CHECKPOINT/RESTART SUPPORT.
+002020*2025-12-08  JRH  ADDED BEFORE/AFTER CHANGE-HISTORY FILE.
+002100******************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID.    CUSTMAINT.
+002400 AUTHOR.        J R HALVORSEN.
+002500 INSTALLATION.  DATA PROCESSING.
+002600 DATE-WRITTEN.  2025-10-03.
+002700 DATE-COMPILED.
+002800******************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.   IBM-370.
+003200 OBJECT-COMPUTER.   IBM-370.
+003300 SPECIAL-NAMES.
+003400     C01 IS TOP-OF-PAGE.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT CUSTOMER-TRANSACTION-FILE
+003800         ASSIGN TO CUSTTRAN
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS CM-TRAN-STATUS.
+004100
+004200     SELECT CUSTOMER-MASTER-FILE
+004300         ASSIGN TO CUSTMAST
+004400         ORGANIZATION IS INDEXED
+004500         ACCESS MODE IS DYNAMIC
+004600         RECORD KEY IS CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+004700         FILE STATUS IS CM-MASTER-STATUS.
+004800
+004900     SELECT MAINTENANCE-REPORT-FILE
+005000         ASSIGN TO CUSTMRPT
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS CM-REPORT-STATUS.
+
+005210     SELECT CHECKPOINT-FILE
+005220         ASSIGN TO CUSTCKPT
+005230         ORGANIZATION IS LINE SEQUENTIAL
+005240         FILE STATUS IS CM-CKPT-STATUS.
+
+005250     SELECT CHANGE-HISTORY-FILE
+005260         ASSIGN TO CUSTCHST
+005270         ORGANIZATION IS LINE SEQUENTIAL
+005280         FILE STATUS IS CM-HIST-STATUS.
+005300******************************************************************
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  CUSTOMER-TRANSACTION-FILE
+005700     RECORDING MODE IS F.
+005800     COPY "custtran.cpy".
+005900
+006000 FD  CUSTOMER-MASTER-FILE
+006100     RECORDING MODE IS F.
+006200     COPY "customer_master.cob".
+006300
+006400 FD  MAINTENANCE-REPORT-FILE.
+006500 01  MAINTENANCE-REPORT-LINE     PIC X(132).
+
+006510 FD  CHECKPOINT-FILE
+006515     RECORDING MODE IS F.
+006520 01  CHECKPOINT-RECORD.
+006530     05  CKPT-TRANS-COUNT        PIC 9(07).
+006540     05  CKPT-CUSTOMER-ID        PIC X(10).
+006550     05  CKPT-RECORD-VERSION     PIC 9(03).
+006555     05  CKPT-MASTER-FOUND-SW    PIC X(01).
+
+006560 FD  CHANGE-HISTORY-FILE
+006570     RECORDING MODE IS F.
+006580 01  CHANGE-HISTORY-RECORD.
+006590     05  HIST-CUSTOMER-ID        PIC X(10).
+006592     05  HIST-RECORD-VERSION     PIC 9(03).
+006594     05  HIST-ACTION-CODE        PIC X(01).
+006596     05  HIST-CHANGE-DATE        PIC X(08).
+006598     05  HIST-CHANGE-TIME        PIC X(06).
+006599     05  HIST-BEFORE-IMAGE       PIC X(327).
+006600     05  HIST-AFTER-IMAGE        PIC X(327).
+006610******************************************************************
+006700 WORKING-STORAGE SECTION.
+006800 01  CM-FILE-STATUSES.
+006900     05  CM-TRAN-STATUS          PIC X(02)   VALUE '00'.
+007000     05  CM-MASTER-STATUS        PIC X(02)   VALUE '00'.
+007100     05  CM-REPORT-STATUS        PIC X(02)   VALUE '00'.
+007110     05  CM-CKPT-STATUS          PIC X(02)   VALUE '00'.
+007120     05  CM-HIST-STATUS          PIC X(02)   VALUE '00'.
+007200
+007300 01  CM-SWITCHES.
+007400     05  CM-END-OF-TRAN-SW       PIC X(01)   VALUE 'N'.
+007500         88  CM-END-OF-TRAN                  VALUE 'Y'.
+007600     05  CM-MASTER-FOUND-SW      PIC X(01)   VALUE 'N'.
+007700         88  CM-MASTER-FOUND                 VALUE 'Y'.
+007710     05  CM-RESTART-SW           PIC X(01)   VALUE 'N'.
+007720         88  CM-RESTART-IN-PROGRESS          VALUE 'Y'.
+007730     05  CM-ALREADY-APPLIED-SW   PIC X(01)   VALUE 'N'.
+007740         88  CM-ALREADY-APPLIED              VALUE 'Y'
+007750                                  FALSE IS 'N'.
+007800
+007900 01  CM-COUNTERS.
+008000     05  CM-TRANS-READ           PIC 9(07)  COMP  VALUE ZERO.
+008100     05  CM-ADDS-APPLIED         PIC 9(07)  COMP  VALUE ZERO.
+008200     05  CM-CHANGES-APPLIED      PIC 9(07)  COMP  VALUE ZERO.
+008300     05  CM-DELETES-APPLIED      PIC 9(07)  COMP  VALUE ZERO.
+008400     05  CM-TRANS-REJECTED       PIC 9(07)  COMP  VALUE ZERO.
+008410     05  CM-TRANS-SKIPPED        PIC 9(07)  COMP  VALUE ZERO.
+008500
+008510 01  CM-CHECKPOINT-FIELDS.
+008530     05  CM-SKIP-INDEX           PIC 9(07)  COMP  VALUE ZERO.
+008550     05  CM-SAVED-CKPT-CUSTOMER-ID
+008560                                 PIC X(10).
+008570     05  CM-SAVED-CKPT-VERSION   PIC 9(03).
+008575     05  CM-SAVED-CKPT-FOUND-SW  PIC X(01).
+008576         88  CM-SAVED-CKPT-FOUND         VALUE 'Y'.
+
+008575 01  CM-HISTORY-FIELDS.
+008576     05  CM-HIST-ACTION          PIC X(01).
+
+008580     COPY "customer_master.cob"
+008581         REPLACING ==CUSTOMER-MASTER-RECORD==
+008582                BY ==CM-BEFORE-RECORD==.
+
+008585     COPY "customer_master.cob"
+008586         REPLACING ==CUSTOMER-MASTER-RECORD==
+008587                BY ==CM-AFTER-RECORD==.
+008600 01  CM-CURRENT-DATE-TIME.
+008700     05  CM-CURRENT-DATE         PIC X(08).
+008800     05  CM-CURRENT-TIME         PIC X(06).
+008900
+009000 01  CM-REPORT-LINES.
+009100     05  CM-HEADING-1.
+009200         10  FILLER              PIC X(32)
+009300             VALUE 'CUSTOMER MAINTENANCE REPORT'.
+009400     05  CM-HEADING-2.
+009500         10  FILLER              PIC X(12)  VALUE 'CUSTOMER-ID'.
+009600         10  FILLER              PIC X(04)  VALUE SPACES.
+009700         10  FILLER              PIC X(08)  VALUE 'ACTION'.
+009800         10  FILLER              PIC X(04)  VALUE SPACES.
+009900         10  FILLER              PIC X(40)  VALUE 'RESULT'.
+010000     05  CM-DETAIL-LINE.
+010100         10  CM-DET-CUSTOMER-ID  PIC X(10).
+010200         10  FILLER              PIC X(06)  VALUE SPACES.
+010300         10  CM-DET-ACTION       PIC X(08).
+010400         10  FILLER              PIC X(04)  VALUE SPACES.
+010500         10  CM-DET-RESULT       PIC X(40).
+010600     05  CM-SUMMARY-LINE-1.
+010700         10  FILLER              PIC X(22)
+010800             VALUE 'TRANSACTIONS READ.... '.
+010900         10  CM-SUM-READ         PIC ZZZ,ZZ9.
+011000     05  CM-SUMMARY-LINE-2.
+011100         10  FILLER              PIC X(22)
+011200             VALUE 'ADDS APPLIED......... '.
+011300         10  CM-SUM-ADDS         PIC ZZZ,ZZ9.
+011400     05  CM-SUMMARY-LINE-3.
+011500         10  FILLER              PIC X(22)
+011600             VALUE 'CHANGES APPLIED...... '.
+011700         10  CM-SUM-CHANGES      PIC ZZZ,ZZ9.
+011800     05  CM-SUMMARY-LINE-4.
+011900         10  FILLER              PIC X(22)
+012000             VALUE 'DELETES APPLIED...... '.
+012100         10  CM-SUM-DELETES      PIC ZZZ,ZZ9.
+012200     05  CM-SUMMARY-LINE-5.
+012300         10  FILLER              PIC X(22)
+012400             VALUE 'TRANS REJECTED....... '.
+012500         10  CM-SUM-REJECTED     PIC ZZZ,ZZ9.
+012510     05  CM-SUMMARY-LINE-6.
+012520         10  FILLER              PIC X(22)
+012530             VALUE 'TRANS SKIPPED-RESTART '.
+012540         10  CM-SUM-SKIPPED      PIC ZZZ,ZZ9.
+012600******************************************************************
+012700 PROCEDURE DIVISION.
+012800******************************************************************
+012900 0000-MAINLINE.
+013000     PERFORM 1000-INITIALIZE
+013100         THRU 1000-INITIALIZE-EXIT.
+013200     PERFORM 2000-PROCESS-TRANSACTION
+013300         THRU 2000-PROCESS-TRANSACTION-EXIT
+013400         UNTIL CM-END-OF-TRAN.
+013500     PERFORM 3000-TERMINATE
+013600         THRU 3000-TERMINATE-EXIT.
+013700     GOBACK.
+013800******************************************************************
+013900 1000-INITIALIZE.
+014000     ACCEPT CM-CURRENT-DATE FROM DATE YYYYMMDD.
+014100     ACCEPT CM-CURRENT-TIME FROM TIME.
+014200     OPEN INPUT  CUSTOMER-TRANSACTION-FILE
+014300          I-O    CUSTOMER-MASTER-FILE
+014400          OUTPUT MAINTENANCE-REPORT-FILE.
+014410     OPEN EXTEND CHANGE-HISTORY-FILE.
+014500     WRITE MAINTENANCE-REPORT-LINE FROM CM-HEADING-1
+014600         AFTER ADVANCING TOP-OF-PAGE.
+014700     WRITE MAINTENANCE-REPORT-LINE FROM CM-HEADING-2
+014800         AFTER ADVANCING 2 LINES.
+014810     PERFORM 1100-CHECK-FOR-RESTART
+014820         THRU 1100-CHECK-FOR-RESTART-EXIT.
+014830     IF CM-RESTART-IN-PROGRESS
+014840         PERFORM 1200-SKIP-PROCESSED-TRANS
+014850             THRU 1200-SKIP-PROCESSED-TRANS-EXIT
+014860             VARYING CM-SKIP-INDEX FROM 1 BY 1
+014870             UNTIL CM-SKIP-INDEX > CKPT-TRANS-COUNT
+014880     END-IF.
+014900     PERFORM 2900-READ-TRANSACTION
+015000         THRU 2900-READ-TRANSACTION-EXIT.
+015100 1000-INITIALIZE-EXIT.
+015200     EXIT.
+015300******************************************************************
+015310 1100-CHECK-FOR-RESTART.
+015320     MOVE 'N' TO CM-RESTART-SW.
+015330     OPEN INPUT CHECKPOINT-FILE.
+015340     IF CM-CKPT-STATUS = '00'
+015350         READ CHECKPOINT-FILE
+015360             AT END
+015370                 CONTINUE
+015380             NOT AT END
+015390                 IF CKPT-TRANS-COUNT > 0
+015400                     MOVE 'Y' TO CM-RESTART-SW
+015410                     MOVE CKPT-CUSTOMER-ID TO
+015420                         CM-SAVED-CKPT-CUSTOMER-ID
+015430                     MOVE CKPT-RECORD-VERSION TO
+015440                         CM-SAVED-CKPT-VERSION
+015445                     MOVE CKPT-MASTER-FOUND-SW TO
+015446                         CM-SAVED-CKPT-FOUND-SW
+015450                 END-IF
+015460         END-READ
+015470         CLOSE CHECKPOINT-FILE
+015480     END-IF.
+015490     IF CM-RESTART-IN-PROGRESS
+015500         MOVE CM-SAVED-CKPT-CUSTOMER-ID TO CM-DET-CUSTOMER-ID
+015510         MOVE 'RESTART' TO CM-DET-ACTION
+015520         MOVE 'RESUMING PROCESSING AFTER CHECKPOINT' TO
+015530             CM-DET-RESULT
+015540         WRITE MAINTENANCE-REPORT-LINE FROM CM-DETAIL-LINE
+015550             AFTER ADVANCING 1 LINE
+015560     END-IF.
+015570 1100-CHECK-FOR-RESTART-EXIT.
+015580     EXIT.
+015590******************************************************************
+015600 1200-SKIP-PROCESSED-TRANS.
+015610     PERFORM 2900-READ-TRANSACTION
+015620         THRU 2900-READ-TRANSACTION-EXIT.
+015630 1200-SKIP-PROCESSED-TRANS-EXIT.
+015640     EXIT.
+015650******************************************************************
+015400 2000-PROCESS-TRANSACTION.
+015500     MOVE CUSTOMER-ID OF CUSTOMER-TRANSACTION-RECORD
+015600         TO CUSTOMER-ID OF CUSTOMER-MASTER-RECORD.
+015700     PERFORM 2500-FIND-MASTER
+015800         THRU 2500-FIND-MASTER-EXIT.
+015810     SET CM-ALREADY-APPLIED TO FALSE.
+015820     IF CM-RESTART-IN-PROGRESS
+015830         PERFORM 2050-CHECK-ALREADY-APPLIED
+015840             THRU 2050-CHECK-ALREADY-APPLIED-EXIT
+015850     END-IF.
+015860     PERFORM 2700-WRITE-CHECKPOINT
+015870         THRU 2700-WRITE-CHECKPOINT-EXIT.
+015900     IF CM-ALREADY-APPLIED
+015910         MOVE 'SKIP' TO CM-DET-ACTION
+015920         MOVE 'SKIPPED - ALREADY APPLIED BEFORE RESTART' TO
+015930             CM-DET-RESULT
+015940         ADD 1 TO CM-TRANS-SKIPPED
+015950         PERFORM 2800-WRITE-REPORT-LINE
+015960             THRU 2800-WRITE-REPORT-LINE-EXIT
+015970     ELSE
+015980         EVALUATE TRUE
+016000             WHEN TRAN-ACTION-ADD
+016100                 PERFORM 2100-APPLY-ADD
+016200                     THRU 2100-APPLY-ADD-EXIT
+016300             WHEN TRAN-ACTION-CHANGE
+016400                 PERFORM 2200-APPLY-CHANGE
+016500                     THRU 2200-APPLY-CHANGE-EXIT
+016600             WHEN TRAN-ACTION-DELETE
+016700                 PERFORM 2300-APPLY-DELETE
+016800                     THRU 2300-APPLY-DELETE-EXIT
+016900             WHEN OTHER
+017000                 MOVE 'REJECTED - INVALID ACTION CODE' TO
+017100                     CM-DET-RESULT
+017200                 ADD 1 TO CM-TRANS-REJECTED
+017300                 PERFORM 2800-WRITE-REPORT-LINE
+017400                     THRU 2800-WRITE-REPORT-LINE-EXIT
+017410         END-EVALUATE
+017420     END-IF.
+017430     MOVE 'N' TO CM-RESTART-SW.
+017600     PERFORM 2900-READ-TRANSACTION
+017700         THRU 2900-READ-TRANSACTION-EXIT.
+017800 2000-PROCESS-TRANSACTION-EXIT.
+017900     EXIT.
+018000******************************************************************
+018010 2050-CHECK-ALREADY-APPLIED.
+018020     IF CUSTOMER-ID OF CUSTOMER-TRANSACTION-RECORD
+018030             = CM-SAVED-CKPT-CUSTOMER-ID
+018040         IF TRAN-ACTION-DELETE
+018050             IF CM-SAVED-CKPT-FOUND-SW = 'Y'
+018055                 AND NOT CM-MASTER-FOUND
+018060                 SET CM-ALREADY-APPLIED TO TRUE
+018070             END-IF
+018080         ELSE
+018090             IF CM-MASTER-FOUND
+018100                 AND RECORD-VERSION OF CUSTOMER-MASTER-RECORD
+018110                     > CM-SAVED-CKPT-VERSION
+018120                     SET CM-ALREADY-APPLIED TO TRUE
+018130             END-IF
+018140         END-IF
+018150     END-IF.
+018160 2050-CHECK-ALREADY-APPLIED-EXIT.
+018170     EXIT.
+018180******************************************************************
+018190 2700-WRITE-CHECKPOINT.
+018200     COMPUTE CKPT-TRANS-COUNT = CM-TRANS-READ - 1.
+018210     MOVE CUSTOMER-ID OF CUSTOMER-TRANSACTION-RECORD
+018220         TO CKPT-CUSTOMER-ID.
+018230     IF CM-MASTER-FOUND
+018240         MOVE 'Y' TO CKPT-MASTER-FOUND-SW
+018260         MOVE RECORD-VERSION OF CUSTOMER-MASTER-RECORD
+018270             TO CKPT-RECORD-VERSION
+018280     ELSE
+018282         MOVE 'N' TO CKPT-MASTER-FOUND-SW
+018285         MOVE ZERO TO CKPT-RECORD-VERSION
+018288     END-IF.
+018290     OPEN OUTPUT CHECKPOINT-FILE.
+018300     WRITE CHECKPOINT-RECORD.
+018310     CLOSE CHECKPOINT-FILE.
+018320 2700-WRITE-CHECKPOINT-EXIT.
+018330     EXIT.
+018340******************************************************************
+018350 2750-WRITE-HISTORY.
+018360     MOVE CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+018370         TO HIST-CUSTOMER-ID.
+018380     MOVE RECORD-VERSION OF CUSTOMER-MASTER-RECORD
+018390         TO HIST-RECORD-VERSION.
+018400     MOVE CM-HIST-ACTION  TO HIST-ACTION-CODE.
+018410     MOVE CM-CURRENT-DATE TO HIST-CHANGE-DATE.
+018420     MOVE CM-CURRENT-TIME TO HIST-CHANGE-TIME.
+018430     MOVE CM-BEFORE-RECORD TO HIST-BEFORE-IMAGE.
+018440     MOVE CM-AFTER-RECORD  TO HIST-AFTER-IMAGE.
+018450     WRITE CHANGE-HISTORY-RECORD.
+018460 2750-WRITE-HISTORY-EXIT.
+018470     EXIT.
+018480******************************************************************
+018100 2100-APPLY-ADD.
+018200     IF CM-MASTER-FOUND
+018300         MOVE 'REJECTED - DUPLICATE CUSTOMER-ID' TO
+018400             CM-DET-RESULT
+018500         ADD 1 TO CM-TRANS-REJECTED
+018600     ELSE
+018610         MOVE SPACES TO CM-BEFORE-RECORD
+018620         MOVE SPACES TO CUSTOMER-MASTER-RECORD
+018700         MOVE CORRESPONDING CUSTOMER-TRANSACTION-RECORD TO
+018800             CUSTOMER-MASTER-RECORD
+018900         MOVE CM-CURRENT-DATE TO CREATED-DATE OF
+019000             CUSTOMER-MASTER-RECORD
+019010         MOVE CM-CURRENT-TIME TO CREATED-TIME OF
+019020             CUSTOMER-MASTER-RECORD
+019100         MOVE CM-CURRENT-DATE TO UPDATED-DATE OF
+019110             CUSTOMER-MASTER-RECORD
+019200         MOVE CM-CURRENT-TIME TO UPDATED-TIME OF
+019210             CUSTOMER-MASTER-RECORD
+019300         MOVE 1 TO RECORD-VERSION OF CUSTOMER-MASTER-RECORD
+019400         WRITE CUSTOMER-MASTER-RECORD
+019500             INVALID KEY
+019600                 MOVE 'REJECTED - WRITE FAILED' TO CM-DET-RESULT
+019700                 ADD 1 TO CM-TRANS-REJECTED
+019800             NOT INVALID KEY
+019900                 MOVE 'ADDED' TO CM-DET-RESULT
+020000                 ADD 1 TO CM-ADDS-APPLIED
+020010                 MOVE CUSTOMER-MASTER-RECORD TO CM-AFTER-RECORD
+020020                 MOVE 'A' TO CM-HIST-ACTION
+020030                 PERFORM 2750-WRITE-HISTORY
+020040                     THRU 2750-WRITE-HISTORY-EXIT
+020100         END-WRITE
+020200     END-IF.
+020300     MOVE 'ADD' TO CM-DET-ACTION.
+020400     PERFORM 2800-WRITE-REPORT-LINE
+020500         THRU 2800-WRITE-REPORT-LINE-EXIT.
+020600 2100-APPLY-ADD-EXIT.
+020700     EXIT.
+020800******************************************************************
+020900 2200-APPLY-CHANGE.
+021000     IF NOT CM-MASTER-FOUND
+021100         MOVE 'REJECTED - CUSTOMER-ID NOT ON FILE' TO
+021200             CM-DET-RESULT
+021300         ADD 1 TO CM-TRANS-REJECTED
+021400     ELSE
+021410         MOVE CUSTOMER-MASTER-RECORD TO CM-BEFORE-RECORD
+021500         MOVE CORRESPONDING CUSTOMER-TRANSACTION-RECORD TO
+021600             CUSTOMER-MASTER-RECORD
+021700         MOVE CM-CURRENT-DATE TO UPDATED-DATE OF
+021710             CUSTOMER-MASTER-RECORD
+021800         MOVE CM-CURRENT-TIME TO UPDATED-TIME OF
+021810             CUSTOMER-MASTER-RECORD
+021900         ADD 1 TO RECORD-VERSION OF CUSTOMER-MASTER-RECORD
+022000         REWRITE CUSTOMER-MASTER-RECORD
+022100             INVALID KEY
+022200                 MOVE 'REJECTED - REWRITE FAILED' TO
+022300                     CM-DET-RESULT
+022400                 ADD 1 TO CM-TRANS-REJECTED
+022500             NOT INVALID KEY
+022600                 MOVE 'CHANGED' TO CM-DET-RESULT
+022700                 ADD 1 TO CM-CHANGES-APPLIED
+022710                 MOVE CUSTOMER-MASTER-RECORD TO CM-AFTER-RECORD
+022720                 MOVE 'C' TO CM-HIST-ACTION
+022730                 PERFORM 2750-WRITE-HISTORY
+022740                     THRU 2750-WRITE-HISTORY-EXIT
+022800         END-REWRITE
+022900     END-IF.
+023000     MOVE 'CHANGE' TO CM-DET-ACTION.
+023100     PERFORM 2800-WRITE-REPORT-LINE
+023200         THRU 2800-WRITE-REPORT-LINE-EXIT.
+023300 2200-APPLY-CHANGE-EXIT.
+023400     EXIT.
+023500******************************************************************
+023600 2300-APPLY-DELETE.
+023700     IF NOT CM-MASTER-FOUND
+023800         MOVE 'REJECTED - CUSTOMER-ID NOT ON FILE' TO
+023900             CM-DET-RESULT
+024000         ADD 1 TO CM-TRANS-REJECTED
+024100     ELSE
+024110         MOVE CUSTOMER-MASTER-RECORD TO CM-BEFORE-RECORD
+024200         DELETE CUSTOMER-MASTER-FILE
+024300             INVALID KEY
+024400                 MOVE 'REJECTED - DELETE FAILED' TO
+024500                     CM-DET-RESULT
+024600                 ADD 1 TO CM-TRANS-REJECTED
+024700             NOT INVALID KEY
+024800                 MOVE 'DELETED' TO CM-DET-RESULT
+024900                 ADD 1 TO CM-DELETES-APPLIED
+024910                 MOVE SPACES TO CM-AFTER-RECORD
+024920                 MOVE 'D' TO CM-HIST-ACTION
+024930                 PERFORM 2750-WRITE-HISTORY
+024940                     THRU 2750-WRITE-HISTORY-EXIT
+025000         END-DELETE
+025100     END-IF.
+025200     MOVE 'DELETE' TO CM-DET-ACTION.
+025300     PERFORM 2800-WRITE-REPORT-LINE
+025400         THRU 2800-WRITE-REPORT-LINE-EXIT.
+025500 2300-APPLY-DELETE-EXIT.
+025600     EXIT.
+025700******************************************************************
+025800 2500-FIND-MASTER.
+025900     MOVE 'N' TO CM-MASTER-FOUND-SW.
+026000     READ CUSTOMER-MASTER-FILE
+026100         INVALID KEY
+026200             CONTINUE
+026300         NOT INVALID KEY
+026400             MOVE 'Y' TO CM-MASTER-FOUND-SW
+026500     END-READ.
+026600 2500-FIND-MASTER-EXIT.
+026700     EXIT.
+026800******************************************************************
+026900 2800-WRITE-REPORT-LINE.
+027000     MOVE CUSTOMER-ID OF CUSTOMER-TRANSACTION-RECORD
+027100         TO CM-DET-CUSTOMER-ID.
+027200     WRITE MAINTENANCE-REPORT-LINE FROM CM-DETAIL-LINE
+027300         AFTER ADVANCING 1 LINE.
+027400 2800-WRITE-REPORT-LINE-EXIT.
+027500     EXIT.
+027600******************************************************************
+027700 2900-READ-TRANSACTION.
+027800     READ CUSTOMER-TRANSACTION-FILE
+027900         AT END
+028000             MOVE 'Y' TO CM-END-OF-TRAN-SW
+028100     END-READ.
+028200     IF NOT CM-END-OF-TRAN
+028300         ADD 1 TO CM-TRANS-READ
+028400     END-IF.
+028500 2900-READ-TRANSACTION-EXIT.
+028600     EXIT.
+028700******************************************************************
+028800 3000-TERMINATE.
+028900     MOVE CM-TRANS-READ       TO CM-SUM-READ.
+029000     MOVE CM-ADDS-APPLIED     TO CM-SUM-ADDS.
+029100     MOVE CM-CHANGES-APPLIED  TO CM-SUM-CHANGES.
+029200     MOVE CM-DELETES-APPLIED  TO CM-SUM-DELETES.
+029300     MOVE CM-TRANS-REJECTED   TO CM-SUM-REJECTED.
+029310     MOVE CM-TRANS-SKIPPED    TO CM-SUM-SKIPPED.
+029400     WRITE MAINTENANCE-REPORT-LINE FROM CM-SUMMARY-LINE-1
+029500         AFTER ADVANCING 2 LINES.
+029600     WRITE MAINTENANCE-REPORT-LINE FROM CM-SUMMARY-LINE-2
+029700         AFTER ADVANCING 1 LINE.
+029800     WRITE MAINTENANCE-REPORT-LINE FROM CM-SUMMARY-LINE-3
+029900         AFTER ADVANCING 1 LINE.
+030000     WRITE MAINTENANCE-REPORT-LINE FROM CM-SUMMARY-LINE-4
+030100         AFTER ADVANCING 1 LINE.
+030200     WRITE MAINTENANCE-REPORT-LINE FROM CM-SUMMARY-LINE-5
+030300         AFTER ADVANCING 1 LINE.
+030310     WRITE MAINTENANCE-REPORT-LINE FROM CM-SUMMARY-LINE-6
+030320         AFTER ADVANCING 1 LINE.
+030330     MOVE ZERO   TO CKPT-TRANS-COUNT.
+030340     MOVE SPACES TO CKPT-CUSTOMER-ID.
+030350     MOVE ZERO   TO CKPT-RECORD-VERSION.
+030355     MOVE 'N'    TO CKPT-MASTER-FOUND-SW.
+030360     OPEN OUTPUT CHECKPOINT-FILE.
+030370     WRITE CHECKPOINT-RECORD.
+030380     CLOSE CHECKPOINT-FILE.
+030400     CLOSE CUSTOMER-TRANSACTION-FILE
+030500           CUSTOMER-MASTER-FILE
+030600           MAINTENANCE-REPORT-FILE
+030610           CHANGE-HISTORY-FILE.
+030700 3000-TERMINATE-EXIT.
+030800     EXIT.
+030900******************************************************************
