@@ -0,0 +1,235 @@
+000100******************************************************************
+000200*CUSTARCH
+000300*ARCHIVE / PURGE SUBSYSTEM FOR CLOSED ACCOUNTS
+000400*
+000500*SCANS THE CUSTOMER MASTER FILE FOR ACCOUNTS WITH ACCOUNT-STATUS
+000600*OF 'C' (CLOSED) WHOSE UPDATED-DATE IN AUDIT-FIELDS IS OLDER THAN
+000700*A RETENTION WINDOW (365 DAYS, OR ANY OTHER VALUE THE BUSINESS
+000800*WANTS) -- EACH QUALIFYING RECORD IS COPIED TO THE ARCHIVE FILE
+000900*AND THEN REMOVED FROM THE LIVE MASTER, SO THE MASTER FILE DOES
+001000*NOT GO ON CARRYING CLOSED ACCOUNTS NOBODY NEEDS RANDOM ACCESS TO
+001100*ANY LONGER.
+001200*
+001300*THE RETENTION WINDOW IS SUPPLIED ON A ONE-RECORD PARAMETER FILE
+001400*SO IT CAN BE CHANGED WITHOUT RECOMPILING -- IF THE FILE IS
+001500*MISSING THE BUILT-IN DEFAULT OF 365 DAYS IS USED.
+001600*
+001700*INSTALLATION.  DATA PROCESSING.
+001800*DATE-WRITTEN.   2025-11-21.
+001900*
+002000*MODIFICATION HISTORY.
+002100*DATE       INIT  DESCRIPTION
+002200*2025-11-21  JRH  ORIGINAL PROGRAM.
+002300******************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID.    CUSTARCH.
+002600 AUTHOR.        J R HALVORSEN.
+002700 INSTALLATION.  DATA PROCESSING.
+002800 DATE-WRITTEN.  2025-11-21.
+002900 DATE-COMPILED.
+003000******************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.   IBM-370.
+003400 OBJECT-COMPUTER.   IBM-370.
+003500 SPECIAL-NAMES.
+003600     C01 IS TOP-OF-PAGE.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT CUSTOMER-MASTER-FILE
+004000         ASSIGN TO CUSTMAST
+004100         ORGANIZATION IS INDEXED
+004200         ACCESS MODE IS SEQUENTIAL
+004300         RECORD KEY IS CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+004400         FILE STATUS IS CR-MASTER-STATUS.
+004500
+004600     SELECT ARCHIVE-FILE
+004700         ASSIGN TO CUSTARCF
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS CR-ARCHIVE-STATUS.
+005000
+005100     SELECT ARCHIVE-REPORT-FILE
+005200         ASSIGN TO CUSTARPT
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS CR-REPORT-STATUS.
+005500
+005600     SELECT RETENTION-PARM-FILE
+005700         ASSIGN TO CUSTAPRM
+005800         ORGANIZATION IS LINE SEQUENTIAL
+005900         FILE STATUS IS CR-PARM-STATUS.
+006000******************************************************************
+006100 DATA DIVISION.
+006200 FILE SECTION.
+006300 FD  CUSTOMER-MASTER-FILE
+006400     RECORDING MODE IS F.
+006500     COPY "customer_master.cob".
+006600
+006700 FD  ARCHIVE-FILE
+006800     RECORDING MODE IS F.
+006900     COPY "customer_master.cob"
+007000         REPLACING ==CUSTOMER-MASTER-RECORD==
+007010                BY ==ARCHIVE-RECORD==.
+007100
+007200 FD  ARCHIVE-REPORT-FILE.
+007300 01  ARCHIVE-REPORT-LINE         PIC X(132).
+007400
+007500 FD  RETENTION-PARM-FILE
+007600     RECORDING MODE IS F.
+007700 01  RETENTION-PARM-RECORD.
+007800     05  PARM-RETENTION-DAYS     PIC 9(05).
+007900******************************************************************
+008000 WORKING-STORAGE SECTION.
+008100 01  CR-FILE-STATUSES.
+008200     05  CR-MASTER-STATUS        PIC X(02)   VALUE '00'.
+008300     05  CR-ARCHIVE-STATUS       PIC X(02)   VALUE '00'.
+008400     05  CR-REPORT-STATUS        PIC X(02)   VALUE '00'.
+008500     05  CR-PARM-STATUS          PIC X(02)   VALUE '00'.
+008600
+008700 01  CR-SWITCHES.
+008800     05  CR-END-OF-MASTER-SW     PIC X(01)   VALUE 'N'.
+008900         88  CR-END-OF-MASTER                VALUE 'Y'.
+009000
+009100 01  CR-COUNTERS.
+009200     05  CR-RECORDS-READ         PIC 9(07)  COMP  VALUE ZERO.
+009300     05  CR-RECORDS-ARCHIVED     PIC 9(07)  COMP  VALUE ZERO.
+009400
+009500 01  CR-DATE-FIELDS.
+009600     05  CR-TODAY-8              PIC 9(08).
+009700     05  CR-TODAY-INTEGER        PIC 9(08)  COMP.
+009800     05  CR-UPDATED-8            PIC 9(08).
+009900     05  CR-UPDATED-INTEGER      PIC 9(08)  COMP.
+010000     05  CR-CUTOFF-INTEGER       PIC 9(08)  COMP.
+010100     05  CR-RETENTION-DAYS       PIC 9(05)  VALUE 365.
+010200
+010300 01  CR-REPORT-LINES.
+010400     05  CR-HEADING-1.
+010500         10  FILLER              PIC X(32)
+010600             VALUE 'CLOSED ACCOUNT ARCHIVE / PURGE'.
+010700     05  CR-HEADING-2.
+010800         10  FILLER              PIC X(22)
+010900             VALUE 'RETENTION WINDOW..... '.
+011000         10  CR-HDG-RETENTION    PIC ZZ,ZZ9.
+011100     05  CR-HEADING-3.
+011200         10  FILLER              PIC X(12)  VALUE 'CUSTOMER-ID'.
+011300         10  FILLER              PIC X(04)  VALUE SPACES.
+011400         10  FILLER              PIC X(10)  VALUE 'UPDATED'.
+011500         10  FILLER              PIC X(04)  VALUE SPACES.
+011600         10  FILLER              PIC X(30)  VALUE 'RESULT'.
+011700     05  CR-DETAIL-LINE.
+011800         10  CR-DET-CUSTOMER-ID  PIC X(10).
+011900         10  FILLER              PIC X(06)  VALUE SPACES.
+012000         10  CR-DET-UPDATED      PIC X(08).
+012100         10  FILLER              PIC X(06)  VALUE SPACES.
+012200         10  CR-DET-RESULT       PIC X(30).
+012300     05  CR-SUMMARY-LINE-1.
+012400         10  FILLER              PIC X(22)
+012500             VALUE 'RECORDS READ......... '.
+012600         10  CR-SUM-READ         PIC ZZZ,ZZ9.
+012700     05  CR-SUMMARY-LINE-2.
+012800         10  FILLER              PIC X(22)
+012900             VALUE 'RECORDS ARCHIVED..... '.
+013000         10  CR-SUM-ARCHIVED     PIC ZZZ,ZZ9.
+013100******************************************************************
+013200 PROCEDURE DIVISION.
+013300******************************************************************
+013400 0000-MAINLINE.
+013500     PERFORM 1000-INITIALIZE
+013600         THRU 1000-INITIALIZE-EXIT.
+013700     PERFORM 2000-PROCESS-RECORD
+013800         THRU 2000-PROCESS-RECORD-EXIT
+013900         UNTIL CR-END-OF-MASTER.
+014000     PERFORM 3000-TERMINATE
+014100         THRU 3000-TERMINATE-EXIT.
+014200     GOBACK.
+014300******************************************************************
+014400 1000-INITIALIZE.
+014500     ACCEPT CR-TODAY-8 FROM DATE YYYYMMDD.
+014600     COMPUTE CR-TODAY-INTEGER =
+014700         FUNCTION INTEGER-OF-DATE (CR-TODAY-8).
+014800     OPEN INPUT RETENTION-PARM-FILE.
+014900     IF CR-PARM-STATUS = '00'
+015000         READ RETENTION-PARM-FILE
+015100             AT END
+015200                 CONTINUE
+015300         END-READ
+015400         IF CR-PARM-STATUS = '00'
+015500             MOVE PARM-RETENTION-DAYS TO CR-RETENTION-DAYS
+015600         END-IF
+015700     END-IF.
+015800     CLOSE RETENTION-PARM-FILE.
+015900     COMPUTE CR-CUTOFF-INTEGER =
+016000         CR-TODAY-INTEGER - CR-RETENTION-DAYS.
+016100     OPEN I-O    CUSTOMER-MASTER-FILE
+016200          OUTPUT ARCHIVE-REPORT-FILE.
+016250     OPEN EXTEND ARCHIVE-FILE.
+016400     MOVE CR-RETENTION-DAYS TO CR-HDG-RETENTION.
+016500     WRITE ARCHIVE-REPORT-LINE FROM CR-HEADING-1
+016600         AFTER ADVANCING TOP-OF-PAGE.
+016700     WRITE ARCHIVE-REPORT-LINE FROM CR-HEADING-2
+016800         AFTER ADVANCING 2 LINES.
+016900     WRITE ARCHIVE-REPORT-LINE FROM CR-HEADING-3
+017000         AFTER ADVANCING 2 LINES.
+017100     PERFORM 2900-READ-MASTER
+017200         THRU 2900-READ-MASTER-EXIT.
+017300 1000-INITIALIZE-EXIT.
+017400     EXIT.
+017500******************************************************************
+017600 2000-PROCESS-RECORD.
+017700     IF ACCOUNT-STATUS OF CUSTOMER-MASTER-RECORD = 'C'
+017800         MOVE UPDATED-DATE OF CUSTOMER-MASTER-RECORD
+017810             TO CR-UPDATED-8
+017900         COMPUTE CR-UPDATED-INTEGER =
+018000             FUNCTION INTEGER-OF-DATE (CR-UPDATED-8)
+018100         IF CR-UPDATED-INTEGER < CR-CUTOFF-INTEGER
+018200             PERFORM 2100-ARCHIVE-AND-PURGE
+018300                 THRU 2100-ARCHIVE-AND-PURGE-EXIT
+018400         END-IF
+018500     END-IF.
+018600     PERFORM 2900-READ-MASTER
+018700         THRU 2900-READ-MASTER-EXIT.
+018800 2000-PROCESS-RECORD-EXIT.
+018900     EXIT.
+019000******************************************************************
+019100 2100-ARCHIVE-AND-PURGE.
+019200     MOVE CORRESPONDING CUSTOMER-MASTER-RECORD TO ARCHIVE-RECORD.
+019300     WRITE ARCHIVE-RECORD.
+019400     MOVE CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+019410         TO CR-DET-CUSTOMER-ID.
+019500     MOVE UPDATED-DATE OF CUSTOMER-MASTER-RECORD
+019510         TO CR-DET-UPDATED.
+019600     DELETE CUSTOMER-MASTER-FILE
+019700         INVALID KEY
+019800             MOVE 'ARCHIVED BUT PURGE FAILED' TO CR-DET-RESULT
+019900         NOT INVALID KEY
+020000             MOVE 'ARCHIVED AND PURGED' TO CR-DET-RESULT
+020100             ADD 1 TO CR-RECORDS-ARCHIVED
+020200     END-DELETE.
+020300     WRITE ARCHIVE-REPORT-LINE FROM CR-DETAIL-LINE
+020400         AFTER ADVANCING 1 LINE.
+020500 2100-ARCHIVE-AND-PURGE-EXIT.
+020600     EXIT.
+020700******************************************************************
+020800 2900-READ-MASTER.
+020900     READ CUSTOMER-MASTER-FILE NEXT RECORD
+021000         AT END
+021100             MOVE 'Y' TO CR-END-OF-MASTER-SW
+021200     END-READ.
+021300     IF NOT CR-END-OF-MASTER
+021400         ADD 1 TO CR-RECORDS-READ
+021500     END-IF.
+021600 2900-READ-MASTER-EXIT.
+021700     EXIT.
+021800******************************************************************
+021900 3000-TERMINATE.
+022000     MOVE CR-RECORDS-READ     TO CR-SUM-READ.
+022100     MOVE CR-RECORDS-ARCHIVED TO CR-SUM-ARCHIVED.
+022200     WRITE ARCHIVE-REPORT-LINE FROM CR-SUMMARY-LINE-1
+022300         AFTER ADVANCING 2 LINES.
+022400     WRITE ARCHIVE-REPORT-LINE FROM CR-SUMMARY-LINE-2
+022500         AFTER ADVANCING 1 LINE.
+022600     CLOSE CUSTOMER-MASTER-FILE
+022700           ARCHIVE-FILE
+022800           ARCHIVE-REPORT-FILE.
+022900 3000-TERMINATE-EXIT.
+023000     EXIT.
+023100******************************************************************
