@@ -0,0 +1,46 @@
+000100******************************************************************
+000200*CUSTTRAN
+000300*CUSTOMER MAINTENANCE TRANSACTION RECORD
+000400*
+000500*ONE TRANSACTION PER CUSTOMER-ID, CARRYING AN ADD, CHANGE OR
+000600*DELETE ACTION FOR CUSTMAINT.  FIELD NAMES BELOW DELIBERATELY
+000700*MATCH CUSTOMER-MASTER-RECORD (SEE CUSTOMER_MASTER.COB) SO THAT
+000800*CUSTMAINT CAN APPLY ADD/CHANGE TRANSACTIONS WITH A SINGLE
+000900*MOVE CORRESPONDING.  AUDIT-FIELDS ARE NOT CARRIED ON THE
+001000*TRANSACTION -- THOSE ARE MAINTAINED BY CUSTMAINT ITSELF.
+001100*
+001200*MODIFICATION HISTORY.
+001300*DATE       INIT  DESCRIPTION
+001400*2025-10-03  JRH  ORIGINAL COPYBOOK.
+001500******************************************************************
+001600 01  CUSTOMER-TRANSACTION-RECORD.
+001700     05  TRAN-ACTION-CODE            PIC X(01).
+001800         88  TRAN-ACTION-ADD                  VALUE 'A'.
+001900         88  TRAN-ACTION-CHANGE               VALUE 'C'.
+002000         88  TRAN-ACTION-DELETE               VALUE 'D'.
+002100     05  CUSTOMER-ID                 PIC X(10).
+002200     05  CUSTOMER-INFO.
+002300         10  FIRST-NAME              PIC X(20).
+002400         10  LAST-NAME               PIC X(20).
+002500         10  MIDDLE-INITIAL          PIC X(01).
+002600     05  ADDRESS-INFO.
+002700         10  STREET-ADDRESS          PIC X(40).
+002800         10  CITY                    PIC X(25).
+002900         10  STATE                   PIC X(02).
+003000         10  ZIP-CODE                PIC X(10).
+003100     05  CONTACT-INFO.
+003200         10  PHONE-NUMBERS           OCCURS 3 TIMES.
+003300             15  PHONE-NUMBER        PIC X(15).
+003400             15  PHONE-TYPE          PIC X(01).
+003500         10  EMAIL-ADDRESS           PIC X(50).
+003600     05  ACCOUNT-INFO.
+003700         10  ACCOUNT-BALANCE         PIC S9(10)V99 COMP-3.
+003800         10  CREDIT-LIMIT            PIC S9(8)V99.
+003900         10  ACCOUNT-STATUS          PIC X(01).
+004000         10  OPEN-DATE               PIC X(08).
+004100         10  LAST-ACTIVITY-DATE      PIC X(08).
+004200     05  DEMOGRAPHICS.
+004300         10  BIRTH-DATE              PIC X(08).
+004400         10  GENDER                  PIC X(01).
+004500         10  INCOME-RANGE            PIC X(02).
+004600******************************************************************
