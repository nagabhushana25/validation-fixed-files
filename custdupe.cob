@@ -0,0 +1,242 @@
+000100******************************************************************
+000200*CUSTDUPE
+000300*SUSPECTED DUPLICATE CUSTOMER REPORT
+000400*
+000500*GROUPS CUSTOMER MASTER RECORDS BY LAST-NAME, FIRST-NAME AND
+000600*BIRTH-DATE.  WITHIN EACH GROUP, ANY TWO RECORDS THAT ALSO
+000700*LOOSELY MATCH ON ADDRESS (SAME ZIP-CODE, OR THE SAME FIRST TEN
+000800*CHARACTERS OF STREET-ADDRESS) ARE WRITTEN TO THE SUSPECTED
+000900*DUPLICATE REPORT SIDE BY SIDE SO THEY CAN BE MERGED OR FLAGGED
+001000*BY HAND INSTEAD OF BEING FOUND BY ACCIDENT WHEN A CUSTOMER GETS
+001100*MAILED THE SAME STATEMENT TWICE.
+001200*
+001300*INSTALLATION.  DATA PROCESSING.
+001400*DATE-WRITTEN.   2025-10-24.
+001500*
+001600*MODIFICATION HISTORY.
+001700*DATE       INIT  DESCRIPTION
+001800*2025-10-24  JRH  ORIGINAL PROGRAM.
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.    CUSTDUPE.
+002200 AUTHOR.        J R HALVORSEN.
+002300 INSTALLATION.  DATA PROCESSING.
+002400 DATE-WRITTEN.  2025-10-24.
+002500 DATE-COMPILED.
+002600******************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100 SPECIAL-NAMES.
+003200     C01 IS TOP-OF-PAGE.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT CUSTOMER-MASTER-FILE
+003600         ASSIGN TO CUSTMAST
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS SEQUENTIAL
+003900         RECORD KEY IS CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+004000         FILE STATUS IS CP-MASTER-STATUS.
+004100
+004200     SELECT DUPLICATE-REPORT-FILE
+004300         ASSIGN TO CUSTPRPT
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS CP-REPORT-STATUS.
+004600
+004700     SELECT SORT-WORK-FILE
+004800         ASSIGN TO SORTWK01.
+004900******************************************************************
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  CUSTOMER-MASTER-FILE
+005300     RECORDING MODE IS F.
+005400     COPY "customer_master.cob".
+005500
+005600 FD  DUPLICATE-REPORT-FILE.
+005700 01  DUPLICATE-REPORT-LINE       PIC X(132).
+005800
+005900 SD  SORT-WORK-FILE.
+006000 01  SORT-WORK-RECORD.
+006100     05  SW-LAST-NAME            PIC X(20).
+006200     05  SW-FIRST-NAME           PIC X(20).
+006300     05  SW-BIRTH-DATE           PIC X(08).
+006400     05  SW-CUSTOMER-ID          PIC X(10).
+006500     05  SW-STREET-ADDRESS       PIC X(40).
+006600     05  SW-ZIP-CODE             PIC X(10).
+006700******************************************************************
+006800 WORKING-STORAGE SECTION.
+006900 01  CP-FILE-STATUSES.
+007000     05  CP-MASTER-STATUS        PIC X(02)   VALUE '00'.
+007100     05  CP-REPORT-STATUS        PIC X(02)   VALUE '00'.
+007200
+007300 01  CP-SWITCHES.
+007400     05  CP-END-OF-MASTER-SW     PIC X(01)   VALUE 'N'.
+007500         88  CP-END-OF-MASTER                VALUE 'Y'.
+007600     05  CP-END-OF-SORT-SW       PIC X(01)   VALUE 'N'.
+007700         88  CP-END-OF-SORT                   VALUE 'Y'.
+007800     05  CP-FIRST-RECORD-SW      PIC X(01)   VALUE 'Y'.
+007900         88  CP-FIRST-RECORD                  VALUE 'Y'.
+008000
+008100 01  CP-COUNTERS.
+008200     05  CP-RECORDS-READ         PIC 9(07)  COMP  VALUE ZERO.
+008300     05  CP-PAIRS-FOUND          PIC 9(07)  COMP  VALUE ZERO.
+008400
+008500 01  CP-PRIOR-RECORD.
+008600     05  CP-PRIOR-LAST-NAME      PIC X(20).
+008700     05  CP-PRIOR-FIRST-NAME     PIC X(20).
+008800     05  CP-PRIOR-BIRTH-DATE     PIC X(08).
+008900     05  CP-PRIOR-CUSTOMER-ID    PIC X(10).
+009000     05  CP-PRIOR-STREET-ADDRESS PIC X(40).
+009100     05  CP-PRIOR-ZIP-CODE       PIC X(10).
+009200
+009300 01  CP-REPORT-LINES.
+009400     05  CP-HEADING-1.
+009500         10  FILLER              PIC X(32)
+009600             VALUE 'SUSPECTED DUPLICATE CUSTOMERS'.
+009700     05  CP-HEADING-2.
+009800         10  FILLER              PIC X(12)  VALUE 'CUSTOMER-ID'.
+009900         10  FILLER              PIC X(04)  VALUE SPACES.
+010000         10  FILLER              PIC X(12)  VALUE 'CUSTOMER-ID'.
+010100         10  FILLER              PIC X(04)  VALUE SPACES.
+010200         10  FILLER              PIC X(24)  VALUE 'NAME'.
+010300         10  FILLER              PIC X(12)  VALUE 'BIRTH-DATE'.
+010400         10  FILLER              PIC X(16)  VALUE 'MATCH REASON'.
+010500     05  CP-DETAIL-LINE.
+010600         10  CP-DET-CUSTOMER-ID-1  PIC X(10).
+010700         10  FILLER                PIC X(06)  VALUE SPACES.
+010800         10  CP-DET-CUSTOMER-ID-2  PIC X(10).
+010900         10  FILLER                PIC X(06)  VALUE SPACES.
+011000         10  CP-DET-NAME           PIC X(28).
+011100         10  CP-DET-BIRTH-DATE     PIC X(08).
+011200         10  FILLER                PIC X(04)  VALUE SPACES.
+011300         10  CP-DET-REASON         PIC X(24).
+011400     05  CP-SUMMARY-LINE-1.
+011500         10  FILLER              PIC X(22)
+011600             VALUE 'RECORDS READ......... '.
+011700         10  CP-SUM-READ         PIC ZZZ,ZZ9.
+011800     05  CP-SUMMARY-LINE-2.
+011900         10  FILLER              PIC X(22)
+012000             VALUE 'SUSPECTED PAIRS...... '.
+012100         10  CP-SUM-PAIRS        PIC ZZZ,ZZ9.
+012200******************************************************************
+012300 PROCEDURE DIVISION.
+012400******************************************************************
+012500 0000-MAINLINE.
+012600     SORT SORT-WORK-FILE
+012700         ASCENDING KEY SW-LAST-NAME SW-FIRST-NAME SW-BIRTH-DATE
+012800                       SW-CUSTOMER-ID
+012900         INPUT PROCEDURE IS 2000-SELECT-RECORDS
+013000             THRU 2000-SELECT-RECORDS-EXIT
+013100         OUTPUT PROCEDURE IS 4000-FIND-DUPLICATES
+013200             THRU 4000-FIND-DUPLICATES-EXIT.
+013300     GOBACK.
+013400******************************************************************
+013500 2000-SELECT-RECORDS.
+013600     OPEN INPUT CUSTOMER-MASTER-FILE.
+013700     PERFORM 2900-READ-MASTER
+013800         THRU 2900-READ-MASTER-EXIT.
+013900     PERFORM 2050-RELEASE-RECORD
+014000         THRU 2050-RELEASE-RECORD-EXIT
+014100         UNTIL CP-END-OF-MASTER.
+015100     CLOSE CUSTOMER-MASTER-FILE.
+015200 2000-SELECT-RECORDS-EXIT.
+015300     EXIT.
+015400******************************************************************
+015450 2050-RELEASE-RECORD.
+015460     MOVE LAST-NAME      TO SW-LAST-NAME.
+015470     MOVE FIRST-NAME     TO SW-FIRST-NAME.
+015480     MOVE BIRTH-DATE     TO SW-BIRTH-DATE.
+015490     MOVE CUSTOMER-ID    TO SW-CUSTOMER-ID.
+015492     MOVE STREET-ADDRESS TO SW-STREET-ADDRESS.
+015494     MOVE ZIP-CODE       TO SW-ZIP-CODE.
+015496     RELEASE SORT-WORK-RECORD.
+015498     PERFORM 2900-READ-MASTER
+015499         THRU 2900-READ-MASTER-EXIT.
+015500 2050-RELEASE-RECORD-EXIT.
+015510     EXIT.
+015520******************************************************************
+015600 2900-READ-MASTER.
+015650     READ CUSTOMER-MASTER-FILE NEXT RECORD
+015700         AT END
+015800             MOVE 'Y' TO CP-END-OF-MASTER-SW
+015900     END-READ.
+016000     IF NOT CP-END-OF-MASTER
+016100         ADD 1 TO CP-RECORDS-READ
+016200     END-IF.
+016300 2900-READ-MASTER-EXIT.
+016400     EXIT.
+016500******************************************************************
+016600 4000-FIND-DUPLICATES.
+016700     OPEN OUTPUT DUPLICATE-REPORT-FILE.
+016800     WRITE DUPLICATE-REPORT-LINE FROM CP-HEADING-1
+016900         AFTER ADVANCING TOP-OF-PAGE.
+017000     WRITE DUPLICATE-REPORT-LINE FROM CP-HEADING-2
+017100         AFTER ADVANCING 2 LINES.
+017200     RETURN SORT-WORK-FILE
+017300         AT END
+017400             MOVE 'Y' TO CP-END-OF-SORT-SW
+017500     END-RETURN.
+017600     PERFORM 4100-COMPARE-TO-PRIOR
+017700         THRU 4100-COMPARE-TO-PRIOR-EXIT
+017800         UNTIL CP-END-OF-SORT.
+017900     MOVE CP-RECORDS-READ TO CP-SUM-READ.
+018000     MOVE CP-PAIRS-FOUND  TO CP-SUM-PAIRS.
+018100     WRITE DUPLICATE-REPORT-LINE FROM CP-SUMMARY-LINE-1
+018200         AFTER ADVANCING 2 LINES.
+018300     WRITE DUPLICATE-REPORT-LINE FROM CP-SUMMARY-LINE-2
+018400         AFTER ADVANCING 1 LINE.
+018500     CLOSE DUPLICATE-REPORT-FILE.
+018600 4000-FIND-DUPLICATES-EXIT.
+018700     EXIT.
+018800******************************************************************
+018900 4100-COMPARE-TO-PRIOR.
+019000     IF NOT CP-FIRST-RECORD
+019100         IF SW-LAST-NAME  = CP-PRIOR-LAST-NAME
+019200             AND SW-FIRST-NAME = CP-PRIOR-FIRST-NAME
+019300             AND SW-BIRTH-DATE = CP-PRIOR-BIRTH-DATE
+019400             IF SW-ZIP-CODE = CP-PRIOR-ZIP-CODE
+019500                 PERFORM 4200-WRITE-DUPLICATE-LINE
+019600                     THRU 4200-WRITE-DUPLICATE-LINE-EXIT
+019700             ELSE
+019800                 IF SW-STREET-ADDRESS (1:10) =
+019900                     CP-PRIOR-STREET-ADDRESS (1:10)
+020000                     PERFORM 4200-WRITE-DUPLICATE-LINE
+020100                         THRU 4200-WRITE-DUPLICATE-LINE-EXIT
+020200                 END-IF
+020300             END-IF
+020400         END-IF
+020500     END-IF.
+020600     MOVE 'N'            TO CP-FIRST-RECORD-SW.
+020700     MOVE SW-LAST-NAME      TO CP-PRIOR-LAST-NAME.
+020800     MOVE SW-FIRST-NAME     TO CP-PRIOR-FIRST-NAME.
+020900     MOVE SW-BIRTH-DATE     TO CP-PRIOR-BIRTH-DATE.
+021000     MOVE SW-CUSTOMER-ID    TO CP-PRIOR-CUSTOMER-ID.
+021100     MOVE SW-STREET-ADDRESS TO CP-PRIOR-STREET-ADDRESS.
+021200     MOVE SW-ZIP-CODE       TO CP-PRIOR-ZIP-CODE.
+021300     RETURN SORT-WORK-FILE
+021400         AT END
+021500             MOVE 'Y' TO CP-END-OF-SORT-SW
+021600     END-RETURN.
+021700 4100-COMPARE-TO-PRIOR-EXIT.
+021800     EXIT.
+021900******************************************************************
+022000 4200-WRITE-DUPLICATE-LINE.
+022100     ADD 1 TO CP-PAIRS-FOUND.
+022200     MOVE CP-PRIOR-CUSTOMER-ID TO CP-DET-CUSTOMER-ID-1.
+022300     MOVE SW-CUSTOMER-ID       TO CP-DET-CUSTOMER-ID-2.
+022400     STRING SW-FIRST-NAME DELIMITED BY SPACE ' '
+022500             SW-LAST-NAME DELIMITED BY SPACE
+022600             INTO CP-DET-NAME
+022700     END-STRING.
+022800     MOVE SW-BIRTH-DATE        TO CP-DET-BIRTH-DATE.
+022900     IF SW-ZIP-CODE = CP-PRIOR-ZIP-CODE
+023000         MOVE 'SAME ZIP CODE' TO CP-DET-REASON
+023100     ELSE
+023200         MOVE 'SAME STREET ADDR' TO CP-DET-REASON
+023300     END-IF.
+023400     WRITE DUPLICATE-REPORT-LINE FROM CP-DETAIL-LINE
+023500         AFTER ADVANCING 1 LINE.
+023600 4200-WRITE-DUPLICATE-LINE-EXIT.
+023700     EXIT.
+023800******************************************************************
