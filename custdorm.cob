@@ -0,0 +1,303 @@
+000100******************************************************************
+000200*CUSTDORM
+000300*DORMANT ACCOUNT REPORT
+000400*
+000500*SCANS THE CUSTOMER MASTER FILE AND FLAGS EVERY OPEN ACCOUNT
+000600*WHOSE LAST-ACTIVITY-DATE IS OLDER THAN A CONFIGURABLE DORMANCY
+000700*THRESHOLD (90/180/365 DAYS, OR ANY OTHER VALUE THE BUSINESS
+000800*WANTS).  QUALIFYING ACCOUNTS ARE SORTED BY STATE SO THE REPORT
+000900*COMES OUT BROKEN OUT BY STATE, WITH A COUNT FOR EACH STATE, SO
+001000*COLLECTIONS AND RETENTION CAN WORK THE LIST STATE BY STATE.
+001100*THE THRESHOLD IS SUPPLIED ON A ONE-RECORD PARAMETER FILE SO IT
+001200*CAN BE CHANGED WITHOUT A RECOMPILE.
+001300*
+001400*INSTALLATION.  DATA PROCESSING.
+001500*DATE-WRITTEN.   2025-10-10.
+001600*
+001700*MODIFICATION HISTORY.
+001800*DATE       INIT  DESCRIPTION
+001900*2025-10-10  JRH  ORIGINAL PROGRAM.
+002000******************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID.    CUSTDORM.
+002300 AUTHOR.        J R HALVORSEN.
+002400 INSTALLATION.  DATA PROCESSING.
+002500 DATE-WRITTEN.  2025-10-10.
+002600 DATE-COMPILED.
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 SPECIAL-NAMES.
+003300     C01 IS TOP-OF-PAGE.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT CUSTOMER-MASTER-FILE
+003700         ASSIGN TO CUSTMAST
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS SEQUENTIAL
+004000         RECORD KEY IS CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+004100         FILE STATUS IS CD-MASTER-STATUS.
+004200
+004300     SELECT THRESHOLD-PARM-FILE
+004400         ASSIGN TO CUSTDPRM
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS CD-PARM-STATUS.
+004700
+004800     SELECT DORMANT-REPORT-FILE
+004900         ASSIGN TO CUSTDRPT
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS CD-REPORT-STATUS.
+005200
+005300     SELECT SORT-WORK-FILE
+005400         ASSIGN TO SORTWK01.
+005500******************************************************************
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800 FD  CUSTOMER-MASTER-FILE
+005900     RECORDING MODE IS F.
+006000     COPY "customer_master.cob".
+006100
+006200 FD  THRESHOLD-PARM-FILE
+006300     RECORDING MODE IS F.
+006400 01  THRESHOLD-PARM-RECORD.
+006500     05  PARM-THRESHOLD-DAYS     PIC 9(03).
+006600
+006700 FD  DORMANT-REPORT-FILE.
+006800 01  DORMANT-REPORT-LINE         PIC X(132).
+006900
+007000 SD  SORT-WORK-FILE.
+007100 01  SORT-WORK-RECORD.
+007200     05  SW-STATE                PIC X(02).
+007300     05  SW-CUSTOMER-ID          PIC X(10).
+007400     05  SW-LAST-ACTIVITY-DATE   PIC X(08).
+007500     05  SW-DAYS-DORMANT         PIC 9(08)  COMP.
+007600******************************************************************
+007700 WORKING-STORAGE SECTION.
+007800 01  CD-FILE-STATUSES.
+007900     05  CD-MASTER-STATUS        PIC X(02)   VALUE '00'.
+008000     05  CD-PARM-STATUS          PIC X(02)   VALUE '00'.
+008100     05  CD-REPORT-STATUS        PIC X(02)   VALUE '00'.
+008200
+008300 01  CD-SWITCHES.
+008400     05  CD-END-OF-MASTER-SW     PIC X(01)   VALUE 'N'.
+008500         88  CD-END-OF-MASTER                VALUE 'Y'.
+008600     05  CD-END-OF-SORT-SW       PIC X(01)   VALUE 'N'.
+008700         88  CD-END-OF-SORT                   VALUE 'Y'.
+008800     05  CD-FIRST-RECORD-SW      PIC X(01)   VALUE 'Y'.
+008900         88  CD-FIRST-RECORD                  VALUE 'Y'.
+009000
+009100 01  CD-COUNTERS.
+009200     05  CD-RECORDS-READ         PIC 9(07)  COMP  VALUE ZERO.
+009300     05  CD-RECORDS-DORMANT      PIC 9(07)  COMP  VALUE ZERO.
+009400     05  CD-STATE-COUNT          PIC 9(07)  COMP  VALUE ZERO.
+009500
+009600 01  CD-DATE-WORK-FIELDS.
+009700     05  CD-THRESHOLD-DAYS       PIC 9(03)   VALUE 90.
+009800     05  CD-TODAY-8              PIC 9(08).
+009900     05  CD-TODAY-INTEGER        PIC 9(08)  COMP.
+010000     05  CD-ACTIVITY-8           PIC 9(08).
+010100     05  CD-ACTIVITY-INTEGER     PIC 9(08)  COMP.
+010200     05  CD-CUTOFF-INTEGER       PIC 9(08)  COMP.
+010300
+010400 01  CD-BREAK-FIELDS.
+010500     05  CD-PRIOR-STATE          PIC X(02)   VALUE SPACES.
+010600
+010700 01  CD-REPORT-LINES.
+010800     05  CD-HEADING-1.
+010900         10  FILLER              PIC X(32)
+011000             VALUE 'DORMANT ACCOUNT REPORT'.
+011100     05  CD-HEADING-1B.
+011200         10  FILLER              PIC X(20)
+011300             VALUE 'DORMANCY THRESHOLD  '.
+011400         10  CD-HDG-THRESHOLD    PIC ZZ9.
+011500         10  FILLER              PIC X(06)  VALUE ' DAYS'.
+011600     05  CD-HEADING-2.
+011700         10  FILLER              PIC X(06)  VALUE 'STATE'.
+011800         10  FILLER              PIC X(04)  VALUE SPACES.
+011900         10  FILLER              PIC X(12)  VALUE 'CUSTOMER-ID'.
+012000         10  FILLER              PIC X(04)  VALUE SPACES.
+012100         10  FILLER              PIC X(22)
+012150             VALUE 'LAST-ACTIVITY-DATE'.
+012200         10  FILLER              PIC X(14)  VALUE 'DAYS DORMANT'.
+012300     05  CD-STATE-HEADING-LINE.
+012400         10  FILLER              PIC X(08)  VALUE 'STATE: '.
+012500         10  CD-SH-STATE         PIC X(02).
+012600     05  CD-DETAIL-LINE.
+012700         10  FILLER              PIC X(08)  VALUE SPACES.
+012800         10  CD-DET-CUSTOMER-ID  PIC X(10).
+012900         10  FILLER              PIC X(06)  VALUE SPACES.
+013000         10  CD-DET-LAST-ACTIVE  PIC X(08).
+013100         10  FILLER              PIC X(16)  VALUE SPACES.
+013200         10  CD-DET-DAYS         PIC ZZZ,ZZ9.
+013300     05  CD-STATE-TOTAL-LINE.
+013400         10  FILLER              PIC X(08)  VALUE SPACES.
+013500         10  FILLER              PIC X(14)
+013600             VALUE 'STATE TOTAL.. '.
+013700         10  CD-ST-STATE-COUNT   PIC ZZZ,ZZ9.
+013800     05  CD-SUMMARY-LINE-1.
+013900         10  FILLER              PIC X(22)
+014000             VALUE 'RECORDS READ......... '.
+014100         10  CD-SUM-READ         PIC ZZZ,ZZ9.
+014200     05  CD-SUMMARY-LINE-2.
+014300         10  FILLER              PIC X(22)
+014400             VALUE 'DORMANT ACCOUNTS..... '.
+014500         10  CD-SUM-DORMANT      PIC ZZZ,ZZ9.
+014600******************************************************************
+014700 PROCEDURE DIVISION.
+014800******************************************************************
+014900 0000-MAINLINE.
+015000     PERFORM 1000-INITIALIZE
+015100         THRU 1000-INITIALIZE-EXIT.
+015200     SORT SORT-WORK-FILE
+015300         ASCENDING KEY SW-STATE SW-CUSTOMER-ID
+015400         INPUT PROCEDURE IS 2000-SELECT-DORMANT
+015500             THRU 2000-SELECT-DORMANT-EXIT
+015600         OUTPUT PROCEDURE IS 4000-PRODUCE-REPORT
+015700             THRU 4000-PRODUCE-REPORT-EXIT.
+015800     PERFORM 5000-TERMINATE
+015900         THRU 5000-TERMINATE-EXIT.
+016000     GOBACK.
+016100******************************************************************
+016200 1000-INITIALIZE.
+016300     ACCEPT CD-TODAY-8 FROM DATE YYYYMMDD.
+016400     COMPUTE CD-TODAY-INTEGER =
+016500         FUNCTION INTEGER-OF-DATE (CD-TODAY-8).
+016600     OPEN INPUT THRESHOLD-PARM-FILE.
+016700     IF CD-PARM-STATUS = '00'
+016800         READ THRESHOLD-PARM-FILE
+016900             AT END
+017000                 CONTINUE
+017100         END-READ
+017200         IF CD-PARM-STATUS = '00'
+017300             MOVE PARM-THRESHOLD-DAYS TO CD-THRESHOLD-DAYS
+017400         END-IF
+017500     END-IF.
+017600     CLOSE THRESHOLD-PARM-FILE.
+017700     COMPUTE CD-CUTOFF-INTEGER =
+017800         CD-TODAY-INTEGER - CD-THRESHOLD-DAYS.
+017900 1000-INITIALIZE-EXIT.
+018000     EXIT.
+018100******************************************************************
+018200 2000-SELECT-DORMANT.
+018300     OPEN INPUT CUSTOMER-MASTER-FILE.
+018400     PERFORM 2900-READ-MASTER
+018450         THRU 2900-READ-MASTER-EXIT.
+018500     PERFORM 2100-EVALUATE-RECORD
+018600         THRU 2100-EVALUATE-RECORD-EXIT
+018700         UNTIL CD-END-OF-MASTER.
+018800     CLOSE CUSTOMER-MASTER-FILE.
+018900 2000-SELECT-DORMANT-EXIT.
+019000     EXIT.
+019100******************************************************************
+019200 2100-EVALUATE-RECORD.
+019300     IF ACCOUNT-STATUS NOT = 'C'
+019400         MOVE LAST-ACTIVITY-DATE TO CD-ACTIVITY-8
+019500         COMPUTE CD-ACTIVITY-INTEGER =
+019600             FUNCTION INTEGER-OF-DATE (CD-ACTIVITY-8)
+019700         IF CD-ACTIVITY-INTEGER < CD-CUTOFF-INTEGER
+019800             MOVE STATE             TO SW-STATE
+019900             MOVE CUSTOMER-ID       TO SW-CUSTOMER-ID
+020000             MOVE LAST-ACTIVITY-DATE TO SW-LAST-ACTIVITY-DATE
+020100             COMPUTE SW-DAYS-DORMANT =
+020200                 CD-TODAY-INTEGER - CD-ACTIVITY-INTEGER
+020300             RELEASE SORT-WORK-RECORD
+020400         END-IF
+020500     END-IF.
+020600     PERFORM 2900-READ-MASTER
+020700         THRU 2900-READ-MASTER-EXIT.
+020800 2100-EVALUATE-RECORD-EXIT.
+020900     EXIT.
+021000******************************************************************
+021100 2900-READ-MASTER.
+021200     READ CUSTOMER-MASTER-FILE NEXT RECORD
+021300         AT END
+021400             MOVE 'Y' TO CD-END-OF-MASTER-SW
+021500     END-READ.
+021600     IF NOT CD-END-OF-MASTER
+021700         ADD 1 TO CD-RECORDS-READ
+021800     END-IF.
+021900 2900-READ-MASTER-EXIT.
+022000     EXIT.
+022100******************************************************************
+022200 4000-PRODUCE-REPORT.
+022300     OPEN OUTPUT DORMANT-REPORT-FILE.
+022400     MOVE CD-THRESHOLD-DAYS TO CD-HDG-THRESHOLD.
+022500     WRITE DORMANT-REPORT-LINE FROM CD-HEADING-1
+022600         AFTER ADVANCING TOP-OF-PAGE.
+022700     WRITE DORMANT-REPORT-LINE FROM CD-HEADING-1B
+022800         AFTER ADVANCING 1 LINE.
+022900     WRITE DORMANT-REPORT-LINE FROM CD-HEADING-2
+023000         AFTER ADVANCING 2 LINES.
+023100     RETURN SORT-WORK-FILE
+023200         AT END
+023300             MOVE 'Y' TO CD-END-OF-SORT-SW
+023400     END-RETURN.
+023500     PERFORM 4100-PROCESS-SORTED-RECORD
+023600         THRU 4100-PROCESS-SORTED-RECORD-EXIT
+023700         UNTIL CD-END-OF-SORT.
+023800     IF NOT CD-FIRST-RECORD
+023900         PERFORM 4800-WRITE-STATE-TOTAL
+024000             THRU 4800-WRITE-STATE-TOTAL-EXIT
+024100     END-IF.
+024200     CLOSE DORMANT-REPORT-FILE.
+024300 4000-PRODUCE-REPORT-EXIT.
+024400     EXIT.
+024500******************************************************************
+024600 4100-PROCESS-SORTED-RECORD.
+024700     IF CD-FIRST-RECORD
+024800         MOVE 'N' TO CD-FIRST-RECORD-SW
+024900         MOVE SW-STATE TO CD-PRIOR-STATE
+025000         PERFORM 4700-WRITE-STATE-HEADING
+025100             THRU 4700-WRITE-STATE-HEADING-EXIT
+025200     ELSE
+025300         IF SW-STATE NOT = CD-PRIOR-STATE
+025400             PERFORM 4800-WRITE-STATE-TOTAL
+025500                 THRU 4800-WRITE-STATE-TOTAL-EXIT
+025600             MOVE SW-STATE TO CD-PRIOR-STATE
+025700             PERFORM 4700-WRITE-STATE-HEADING
+025800                 THRU 4700-WRITE-STATE-HEADING-EXIT
+025900         END-IF
+026000     END-IF.
+026100     ADD 1 TO CD-RECORDS-DORMANT.
+026200     ADD 1 TO CD-STATE-COUNT.
+026300     MOVE SW-CUSTOMER-ID        TO CD-DET-CUSTOMER-ID.
+026400     MOVE SW-LAST-ACTIVITY-DATE TO CD-DET-LAST-ACTIVE.
+026500     MOVE SW-DAYS-DORMANT       TO CD-DET-DAYS.
+026600     WRITE DORMANT-REPORT-LINE FROM CD-DETAIL-LINE
+026700         AFTER ADVANCING 1 LINE.
+026800     RETURN SORT-WORK-FILE
+026900         AT END
+027000             MOVE 'Y' TO CD-END-OF-SORT-SW
+027100     END-RETURN.
+027200 4100-PROCESS-SORTED-RECORD-EXIT.
+027300     EXIT.
+027400******************************************************************
+027500 4700-WRITE-STATE-HEADING.
+027600     MOVE ZERO TO CD-STATE-COUNT.
+027700     MOVE CD-PRIOR-STATE TO CD-SH-STATE.
+027800     WRITE DORMANT-REPORT-LINE FROM CD-STATE-HEADING-LINE
+027900         AFTER ADVANCING 2 LINES.
+028000 4700-WRITE-STATE-HEADING-EXIT.
+028100     EXIT.
+028200******************************************************************
+028300 4800-WRITE-STATE-TOTAL.
+028400     MOVE CD-STATE-COUNT TO CD-ST-STATE-COUNT.
+028500     WRITE DORMANT-REPORT-LINE FROM CD-STATE-TOTAL-LINE
+028600         AFTER ADVANCING 1 LINE.
+028700 4800-WRITE-STATE-TOTAL-EXIT.
+028800     EXIT.
+028900******************************************************************
+029000 5000-TERMINATE.
+029100     OPEN EXTEND DORMANT-REPORT-FILE.
+029200     MOVE CD-RECORDS-READ    TO CD-SUM-READ.
+029300     MOVE CD-RECORDS-DORMANT TO CD-SUM-DORMANT.
+029400     WRITE DORMANT-REPORT-LINE FROM CD-SUMMARY-LINE-1
+029500         AFTER ADVANCING 2 LINES.
+029600     WRITE DORMANT-REPORT-LINE FROM CD-SUMMARY-LINE-2
+029700         AFTER ADVANCING 1 LINE.
+029800     CLOSE DORMANT-REPORT-FILE.
+029900 5000-TERMINATE-EXIT.
+030000     EXIT.
+030100******************************************************************
