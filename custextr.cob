@@ -0,0 +1,255 @@
+000100******************************************************************
+000200*CUSTEXTR
+000300*DEMOGRAPHIC SEGMENTATION EXTRACT
+000400*
+000500*SCANS THE CUSTOMER MASTER FILE AND WRITES A FLAT, FIXED-WIDTH
+000600*EXTRACT OF CUSTOMER-ID, NAME, AND ADDRESS FOR EVERY CUSTOMER
+000700*WHOSE AGE (COMPUTED FROM BIRTH-DATE), INCOME-RANGE, AND STATE
+000800*MATCH THE SELECTION CRITERIA -- THE FORMAT IS SUITABLE FOR
+000900*HANDING STRAIGHT TO A MAILING HOUSE FOR A TARGETED CAMPAIGN.
+001000*
+001100*SELECTION CRITERIA (MINIMUM AGE, MAXIMUM AGE, INCOME-RANGE, AND
+001200*STATE) ARE SUPPLIED ON A ONE-RECORD PARAMETER FILE SO A NEW
+001300*SEGMENT CAN BE PULLED WITHOUT RECOMPILING.  A BLANK INCOME-RANGE
+001400*OR STATE ON THE PARAMETER RECORD MEANS "ANY"; IF THE PARAMETER
+001500*FILE IS MISSING ALTOGETHER, EVERY AGE, INCOME-RANGE, AND STATE
+001600*QUALIFIES.
+001700*
+001800*INSTALLATION.  DATA PROCESSING.
+001900*DATE-WRITTEN.   2025-11-28.
+002000*
+002100*MODIFICATION HISTORY.
+002200*DATE       INIT  DESCRIPTION
+002300*2025-11-28  JRH  ORIGINAL PROGRAM.
+002400******************************************************************
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID.    CUSTEXTR.
+002700 AUTHOR.        J R HALVORSEN.
+002800 INSTALLATION.  DATA PROCESSING.
+002900 DATE-WRITTEN.  2025-11-28.
+003000 DATE-COMPILED.
+003100******************************************************************
+003200 ENVIRONMENT DIVISION.
+003300 CONFIGURATION SECTION.
+003400 SOURCE-COMPUTER.   IBM-370.
+003500 OBJECT-COMPUTER.   IBM-370.
+003600 SPECIAL-NAMES.
+003700     C01 IS TOP-OF-PAGE.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT CUSTOMER-MASTER-FILE
+004100         ASSIGN TO CUSTMAST
+004200         ORGANIZATION IS INDEXED
+004300         ACCESS MODE IS SEQUENTIAL
+004400         RECORD KEY IS CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+004500         FILE STATUS IS CX-MASTER-STATUS.
+004600
+004700     SELECT DEMOGRAPHIC-EXTRACT-FILE
+004800         ASSIGN TO CUSTXTR
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS CX-EXTRACT-STATUS.
+005100
+005200     SELECT EXTRACT-REPORT-FILE
+005300         ASSIGN TO CUSTXRPT
+005400         ORGANIZATION IS LINE SEQUENTIAL
+005500         FILE STATUS IS CX-REPORT-STATUS.
+005600
+005700     SELECT SEGMENT-PARM-FILE
+005800         ASSIGN TO CUSTXPRM
+005900         ORGANIZATION IS LINE SEQUENTIAL
+006000         FILE STATUS IS CX-PARM-STATUS.
+006100******************************************************************
+006200 DATA DIVISION.
+006300 FILE SECTION.
+006400 FD  CUSTOMER-MASTER-FILE
+006500     RECORDING MODE IS F.
+006600     COPY "customer_master.cob".
+006700
+006800 FD  DEMOGRAPHIC-EXTRACT-FILE
+006900     RECORDING MODE IS F.
+007000 01  DEMOGRAPHIC-EXTRACT-RECORD.
+007100     05  EXT-CUSTOMER-ID         PIC X(10).
+007200     05  EXT-FIRST-NAME          PIC X(20).
+007300     05  EXT-LAST-NAME           PIC X(20).
+007400     05  EXT-MIDDLE-INITIAL      PIC X(01).
+007500     05  EXT-STREET-ADDRESS      PIC X(40).
+007600     05  EXT-CITY                PIC X(25).
+007700     05  EXT-STATE               PIC X(02).
+007800     05  EXT-ZIP-CODE            PIC X(10).
+007900
+008000 FD  EXTRACT-REPORT-FILE.
+008100 01  EXTRACT-REPORT-LINE         PIC X(132).
+008200
+008300 FD  SEGMENT-PARM-FILE
+008400     RECORDING MODE IS F.
+008500 01  SEGMENT-PARM-RECORD.
+008600     05  PARM-MIN-AGE            PIC 9(03).
+008700     05  PARM-MAX-AGE            PIC 9(03).
+008800     05  PARM-INCOME-RANGE       PIC X(02).
+008900     05  PARM-STATE              PIC X(02).
+009000******************************************************************
+009100 WORKING-STORAGE SECTION.
+009200 01  CX-FILE-STATUSES.
+009300     05  CX-MASTER-STATUS        PIC X(02)   VALUE '00'.
+009400     05  CX-EXTRACT-STATUS       PIC X(02)   VALUE '00'.
+009500     05  CX-REPORT-STATUS        PIC X(02)   VALUE '00'.
+009600     05  CX-PARM-STATUS          PIC X(02)   VALUE '00'.
+009700
+009800 01  CX-SWITCHES.
+009900     05  CX-END-OF-MASTER-SW     PIC X(01)   VALUE 'N'.
+010000         88  CX-END-OF-MASTER                VALUE 'Y'.
+010100
+010200 01  CX-COUNTERS.
+010300     05  CX-RECORDS-READ         PIC 9(07)  COMP  VALUE ZERO.
+010400     05  CX-RECORDS-EXTRACTED    PIC 9(07)  COMP  VALUE ZERO.
+010500
+010600 01  CX-SELECTION-CRITERIA.
+010700     05  CX-MIN-AGE              PIC 9(03)  VALUE ZERO.
+010800     05  CX-MAX-AGE              PIC 9(03)  VALUE 999.
+010900     05  CX-INCOME-RANGE         PIC X(02)  VALUE SPACES.
+011000     05  CX-STATE                PIC X(02)  VALUE SPACES.
+011100
+011200 01  CX-TODAY-BREAKDOWN.
+011300     05  CX-TODAY-YYYY           PIC 9(04).
+011400     05  CX-TODAY-MMDD           PIC 9(04).
+011500
+011600 01  CX-BIRTH-FIELDS.
+011700     05  CX-BIRTH-8              PIC X(08).
+011800 01  CX-BIRTH-BREAKDOWN REDEFINES CX-BIRTH-FIELDS.
+011900     05  CX-BIRTH-YYYY           PIC 9(04).
+012000     05  CX-BIRTH-MMDD           PIC 9(04).
+012100
+012200 01  CX-AGE-FIELDS.
+012300     05  CX-AGE                  PIC 9(03).
+012400
+012500 01  CX-REPORT-LINES.
+012600     05  CX-HEADING-1.
+012700         10  FILLER              PIC X(32)
+012800             VALUE 'DEMOGRAPHIC SEGMENTATION EXTRACT'.
+012900     05  CX-HEADING-2.
+013000         10  FILLER              PIC X(14)
+013050             VALUE 'AGE RANGE.... '.
+013100         10  CX-HDG-MIN-AGE      PIC ZZ9.
+013200         10  FILLER              PIC X(04)  VALUE ' TO '.
+013300         10  CX-HDG-MAX-AGE      PIC ZZ9.
+013400     05  CX-HEADING-3.
+013500         10  FILLER              PIC X(16)
+013600             VALUE 'INCOME-RANGE.. '.
+013700         10  CX-HDG-INCOME       PIC X(02).
+013800         10  FILLER              PIC X(04)  VALUE SPACES.
+013900         10  FILLER              PIC X(08)  VALUE 'STATE. '.
+014000         10  CX-HDG-STATE        PIC X(02).
+014100     05  CX-SUMMARY-LINE-1.
+014200         10  FILLER              PIC X(22)
+014300             VALUE 'RECORDS READ......... '.
+014400         10  CX-SUM-READ         PIC ZZZ,ZZ9.
+014500     05  CX-SUMMARY-LINE-2.
+014600         10  FILLER              PIC X(22)
+014700             VALUE 'RECORDS EXTRACTED.... '.
+014800         10  CX-SUM-EXTRACTED    PIC ZZZ,ZZ9.
+014900******************************************************************
+015000 PROCEDURE DIVISION.
+015100******************************************************************
+015200 0000-MAINLINE.
+015300     PERFORM 1000-INITIALIZE
+015400         THRU 1000-INITIALIZE-EXIT.
+015500     PERFORM 2000-PROCESS-RECORD
+015600         THRU 2000-PROCESS-RECORD-EXIT
+015700         UNTIL CX-END-OF-MASTER.
+015800     PERFORM 3000-TERMINATE
+015900         THRU 3000-TERMINATE-EXIT.
+016000     GOBACK.
+016100******************************************************************
+016200 1000-INITIALIZE.
+016300     ACCEPT CX-TODAY-BREAKDOWN FROM DATE YYYYMMDD.
+016400     OPEN INPUT SEGMENT-PARM-FILE.
+016500     IF CX-PARM-STATUS = '00'
+016600         READ SEGMENT-PARM-FILE
+016700             AT END
+016800                 CONTINUE
+016900         END-READ
+017000         IF CX-PARM-STATUS = '00'
+017100             MOVE PARM-MIN-AGE      TO CX-MIN-AGE
+017200             MOVE PARM-MAX-AGE      TO CX-MAX-AGE
+017300             MOVE PARM-INCOME-RANGE TO CX-INCOME-RANGE
+017400             MOVE PARM-STATE        TO CX-STATE
+017500         END-IF
+017600     END-IF.
+017700     CLOSE SEGMENT-PARM-FILE.
+017800     OPEN INPUT  CUSTOMER-MASTER-FILE
+017900          OUTPUT DEMOGRAPHIC-EXTRACT-FILE
+018000                 EXTRACT-REPORT-FILE.
+018100     MOVE CX-MIN-AGE      TO CX-HDG-MIN-AGE.
+018200     MOVE CX-MAX-AGE      TO CX-HDG-MAX-AGE.
+018300     MOVE CX-INCOME-RANGE TO CX-HDG-INCOME.
+018400     MOVE CX-STATE        TO CX-HDG-STATE.
+018500     WRITE EXTRACT-REPORT-LINE FROM CX-HEADING-1
+018600         AFTER ADVANCING TOP-OF-PAGE.
+018700     WRITE EXTRACT-REPORT-LINE FROM CX-HEADING-2
+018800         AFTER ADVANCING 2 LINES.
+018900     WRITE EXTRACT-REPORT-LINE FROM CX-HEADING-3
+019000         AFTER ADVANCING 1 LINE.
+019100     PERFORM 2900-READ-MASTER
+019200         THRU 2900-READ-MASTER-EXIT.
+019300 1000-INITIALIZE-EXIT.
+019400     EXIT.
+019500******************************************************************
+019600 2000-PROCESS-RECORD.
+019700     MOVE BIRTH-DATE TO CX-BIRTH-8.
+019800     COMPUTE CX-AGE = CX-TODAY-YYYY - CX-BIRTH-YYYY.
+019900     IF CX-TODAY-MMDD < CX-BIRTH-MMDD
+020000         SUBTRACT 1 FROM CX-AGE
+020100     END-IF.
+020200     IF CX-AGE NOT < CX-MIN-AGE
+020300         AND CX-AGE NOT > CX-MAX-AGE
+020400         AND (CX-INCOME-RANGE = SPACES
+020500              OR CX-INCOME-RANGE = INCOME-RANGE)
+020600         AND (CX-STATE = SPACES
+020700              OR CX-STATE = STATE OF ADDRESS-INFO)
+020800             PERFORM 2100-WRITE-EXTRACT-RECORD
+020900                 THRU 2100-WRITE-EXTRACT-RECORD-EXIT
+021000     END-IF.
+021100     PERFORM 2900-READ-MASTER
+021200         THRU 2900-READ-MASTER-EXIT.
+021300 2000-PROCESS-RECORD-EXIT.
+021400     EXIT.
+021500******************************************************************
+021600 2100-WRITE-EXTRACT-RECORD.
+021700     MOVE CUSTOMER-ID    TO EXT-CUSTOMER-ID.
+021800     MOVE FIRST-NAME     TO EXT-FIRST-NAME.
+021900     MOVE LAST-NAME      TO EXT-LAST-NAME.
+022000     MOVE MIDDLE-INITIAL TO EXT-MIDDLE-INITIAL.
+022100     MOVE STREET-ADDRESS TO EXT-STREET-ADDRESS.
+022200     MOVE CITY           TO EXT-CITY.
+022300     MOVE STATE OF ADDRESS-INFO
+022400                         TO EXT-STATE.
+022500     MOVE ZIP-CODE       TO EXT-ZIP-CODE.
+022600     WRITE DEMOGRAPHIC-EXTRACT-RECORD.
+022700     ADD 1 TO CX-RECORDS-EXTRACTED.
+022800 2100-WRITE-EXTRACT-RECORD-EXIT.
+022900     EXIT.
+023000******************************************************************
+023100 2900-READ-MASTER.
+023200     READ CUSTOMER-MASTER-FILE NEXT RECORD
+023300         AT END
+023400             MOVE 'Y' TO CX-END-OF-MASTER-SW
+023500     END-READ.
+023600     IF NOT CX-END-OF-MASTER
+023700         ADD 1 TO CX-RECORDS-READ
+023800     END-IF.
+023900 2900-READ-MASTER-EXIT.
+024000     EXIT.
+024100******************************************************************
+024200 3000-TERMINATE.
+024300     MOVE CX-RECORDS-READ      TO CX-SUM-READ.
+024400     MOVE CX-RECORDS-EXTRACTED TO CX-SUM-EXTRACTED.
+024500     WRITE EXTRACT-REPORT-LINE FROM CX-SUMMARY-LINE-1
+024600         AFTER ADVANCING 2 LINES.
+024700     WRITE EXTRACT-REPORT-LINE FROM CX-SUMMARY-LINE-2
+024800         AFTER ADVANCING 1 LINE.
+024900     CLOSE CUSTOMER-MASTER-FILE
+025000           DEMOGRAPHIC-EXTRACT-FILE
+025100           EXTRACT-REPORT-FILE.
+025200 3000-TERMINATE-EXIT.
+025300     EXIT.
+025400******************************************************************
