@@ -0,0 +1,383 @@
+000100******************************************************************
+000200*CUSTEDIT
+000300*FIELD-LEVEL EDIT AND VALIDATION OF INCOMING CUSTOMER RECORDS
+000400*AGAINST THE CUSTOMER-MASTER-RECORD LAYOUT, PRIOR TO LOAD INTO
+000500*THE CUSTOMER MASTER FILE.
+000600*
+000700*EVERY RECORD ON CUSTOMER-LOAD-FILE IS EDITED FIELD BY FIELD
+000800*AGAINST CUSTOMER-INFO, ADDRESS-INFO AND ACCOUNT-INFO.  RECORDS
+000900*THAT PASS ALL EDITS ARE WRITTEN TO CUSTOMER-VALID-FILE FOR
+001000*DOWNSTREAM LOAD PROCESSING (SEE CUSTMAINT).  RECORDS THAT FAIL
+001100*ONE OR MORE EDITS ARE NOT PASSED ALONG; EVERY FAILING FIELD IS
+001200*WRITTEN AS ITS OWN LINE ON THE REJECT REPORT, IDENTIFYING THE
+001300*CUSTOMER-ID, THE FIELD NAME AND THE REASON THE FIELD FAILED.
+001400*
+001500*INSTALLATION.  DATA PROCESSING.
+001600*DATE-WRITTEN.   2025-09-22.
+001700*
+001800*MODIFICATION HISTORY.
+001900*DATE       INIT  DESCRIPTION
+002000*2025-09-22  JRH  ORIGINAL PROGRAM.
+002100******************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID.    CUSTEDIT.
+002400 AUTHOR.        J R HALVORSEN.
+002500 INSTALLATION.  DATA PROCESSING.
+002600 DATE-WRITTEN.  2025-09-22.
+002700 DATE-COMPILED.
+002800******************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.   IBM-370.
+003200 OBJECT-COMPUTER.   IBM-370.
+003300 SPECIAL-NAMES.
+003400     C01 IS TOP-OF-PAGE.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT CUSTOMER-LOAD-FILE
+003800         ASSIGN TO CUSTLOAD
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS CE-LOAD-STATUS.
+004100
+004200     SELECT CUSTOMER-VALID-FILE
+004300         ASSIGN TO CUSTVALD
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS CE-VALID-STATUS.
+004600
+004700     SELECT REJECT-REPORT-FILE
+004800         ASSIGN TO CUSTREJP
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS CE-REJECT-STATUS.
+005100******************************************************************
+005200 DATA DIVISION.
+005300 FILE SECTION.
+005400 FD  CUSTOMER-LOAD-FILE
+005500     RECORDING MODE IS F.
+005700     COPY "customer_master.cob"
+005800         REPLACING ==CUSTOMER-MASTER-RECORD== BY
+005900                   ==CUSTOMER-LOAD-RECORD-DETAIL==.
+006000
+006100 FD  CUSTOMER-VALID-FILE
+006200     RECORDING MODE IS F.
+006400     COPY "customer_master.cob"
+006500         REPLACING ==CUSTOMER-MASTER-RECORD== BY
+006600                   ==CUSTOMER-VALID-RECORD-DETAIL==.
+006700
+006800 FD  REJECT-REPORT-FILE.
+006900 01  REJECT-REPORT-LINE          PIC X(132).
+007000******************************************************************
+007100 WORKING-STORAGE SECTION.
+007200 01  CE-FILE-STATUSES.
+007300     05  CE-LOAD-STATUS          PIC X(02)   VALUE '00'.
+007400     05  CE-VALID-STATUS         PIC X(02)   VALUE '00'.
+007500     05  CE-REJECT-STATUS        PIC X(02)   VALUE '00'.
+007600
+007700 01  CE-SWITCHES.
+007800     05  CE-END-OF-FILE-SW       PIC X(01)   VALUE 'N'.
+007900         88  CE-END-OF-FILE                  VALUE 'Y'.
+008000     05  CE-RECORD-BAD-SW        PIC X(01)   VALUE 'N'.
+008100         88  CE-RECORD-BAD                   VALUE 'Y'.
+008200
+008300 01  CE-COUNTERS.
+008400     05  CE-RECORDS-READ         PIC 9(07)   COMP   VALUE ZERO.
+008500     05  CE-RECORDS-VALID        PIC 9(07)   COMP   VALUE ZERO.
+008600     05  CE-RECORDS-REJECTED     PIC 9(07)   COMP   VALUE ZERO.
+008700     05  CE-FIELDS-REJECTED      PIC 9(07)   COMP   VALUE ZERO.
+008800
+008900 01  CE-EDIT-FIELDS.
+009000     05  CE-FIELD-NAME           PIC X(20).
+009100     05  CE-FIELD-VALUE          PIC X(30).
+009200     05  CE-REASON-TEXT          PIC X(40).
+009300
+009400 01  CE-NUMERIC-TEST-FIELDS.
+009500     05  CE-ZIP-FIRST-5          PIC X(05).
+009600     05  CE-ZIP-FIRST-5-N        REDEFINES CE-ZIP-FIRST-5
+009700                                 PIC 9(05).
+009800     05  CE-ZIP-LAST-4           PIC X(04).
+009900     05  CE-ZIP-LAST-4-N         REDEFINES CE-ZIP-LAST-4
+010000                                 PIC 9(04).
+010100     05  CE-CREDIT-LIMIT-N       PIC S9(8)V99.
+010150     05  CE-CREDIT-LIMIT-DISP    PIC -(8)9.99.
+010300
+010400 01  CE-VALID-STATE-TABLE-DATA.
+010500     05  FILLER  PIC X(02)  VALUE 'AK'.
+010600     05  FILLER  PIC X(02)  VALUE 'AL'.
+010700     05  FILLER  PIC X(02)  VALUE 'AR'.
+010800     05  FILLER  PIC X(02)  VALUE 'AZ'.
+010900     05  FILLER  PIC X(02)  VALUE 'CA'.
+011000     05  FILLER  PIC X(02)  VALUE 'CO'.
+011100     05  FILLER  PIC X(02)  VALUE 'CT'.
+011200     05  FILLER  PIC X(02)  VALUE 'DC'.
+011300     05  FILLER  PIC X(02)  VALUE 'DE'.
+011400     05  FILLER  PIC X(02)  VALUE 'FL'.
+011500     05  FILLER  PIC X(02)  VALUE 'GA'.
+011600     05  FILLER  PIC X(02)  VALUE 'HI'.
+011700     05  FILLER  PIC X(02)  VALUE 'IA'.
+011800     05  FILLER  PIC X(02)  VALUE 'ID'.
+011900     05  FILLER  PIC X(02)  VALUE 'IL'.
+012000     05  FILLER  PIC X(02)  VALUE 'IN'.
+012100     05  FILLER  PIC X(02)  VALUE 'KS'.
+012200     05  FILLER  PIC X(02)  VALUE 'KY'.
+012300     05  FILLER  PIC X(02)  VALUE 'LA'.
+012400     05  FILLER  PIC X(02)  VALUE 'MA'.
+012500     05  FILLER  PIC X(02)  VALUE 'MD'.
+012600     05  FILLER  PIC X(02)  VALUE 'ME'.
+012700     05  FILLER  PIC X(02)  VALUE 'MI'.
+012800     05  FILLER  PIC X(02)  VALUE 'MN'.
+012900     05  FILLER  PIC X(02)  VALUE 'MO'.
+013000     05  FILLER  PIC X(02)  VALUE 'MS'.
+013100     05  FILLER  PIC X(02)  VALUE 'MT'.
+013200     05  FILLER  PIC X(02)  VALUE 'NC'.
+013300     05  FILLER  PIC X(02)  VALUE 'ND'.
+013400     05  FILLER  PIC X(02)  VALUE 'NE'.
+013500     05  FILLER  PIC X(02)  VALUE 'NH'.
+013600     05  FILLER  PIC X(02)  VALUE 'NJ'.
+013700     05  FILLER  PIC X(02)  VALUE 'NM'.
+013800     05  FILLER  PIC X(02)  VALUE 'NV'.
+013900     05  FILLER  PIC X(02)  VALUE 'NY'.
+014000     05  FILLER  PIC X(02)  VALUE 'OH'.
+014100     05  FILLER  PIC X(02)  VALUE 'OK'.
+014200     05  FILLER  PIC X(02)  VALUE 'OR'.
+014300     05  FILLER  PIC X(02)  VALUE 'PA'.
+014400     05  FILLER  PIC X(02)  VALUE 'RI'.
+014500     05  FILLER  PIC X(02)  VALUE 'SC'.
+014600     05  FILLER  PIC X(02)  VALUE 'SD'.
+014700     05  FILLER  PIC X(02)  VALUE 'TN'.
+014800     05  FILLER  PIC X(02)  VALUE 'TX'.
+014900     05  FILLER  PIC X(02)  VALUE 'UT'.
+015000     05  FILLER  PIC X(02)  VALUE 'VA'.
+015100     05  FILLER  PIC X(02)  VALUE 'VT'.
+015200     05  FILLER  PIC X(02)  VALUE 'WA'.
+015300     05  FILLER  PIC X(02)  VALUE 'WI'.
+015400     05  FILLER  PIC X(02)  VALUE 'WV'.
+015500     05  FILLER  PIC X(02)  VALUE 'WY'.
+015600
+015700 01  CE-VALID-STATE-TABLE  REDEFINES CE-VALID-STATE-TABLE-DATA.
+015800     05  CE-VALID-STATE-ENTRY    PIC X(02)  OCCURS 51 TIMES
+015900                           ASCENDING KEY CE-VALID-STATE-ENTRY
+016000                           INDEXED BY CE-STATE-IDX.
+016100
+016200 01  CE-REPORT-LINES.
+016300     05  CE-HEADING-1.
+016400         10  FILLER              PIC X(30)
+016500             VALUE 'CUSTOMER EDIT REJECT REPORT'.
+016600     05  CE-HEADING-2.
+016700         10  FILLER              PIC X(12)  VALUE 'CUSTOMER-ID'.
+016800         10  FILLER              PIC X(04)  VALUE SPACES.
+016900         10  FILLER              PIC X(20)  VALUE 'FIELD NAME'.
+017000         10  FILLER              PIC X(02)  VALUE SPACES.
+017100         10  FILLER              PIC X(30)  VALUE 'FIELD VALUE'.
+017200         10  FILLER              PIC X(02)  VALUE SPACES.
+017300         10  FILLER              PIC X(40)  VALUE 'REASON'.
+017400     05  CE-DETAIL-LINE.
+017500         10  CE-DET-CUSTOMER-ID  PIC X(10).
+017600         10  FILLER              PIC X(06)  VALUE SPACES.
+017700         10  CE-DET-FIELD-NAME   PIC X(20).
+017800         10  FILLER              PIC X(02)  VALUE SPACES.
+017900         10  CE-DET-FIELD-VALUE  PIC X(30).
+018000         10  FILLER              PIC X(02)  VALUE SPACES.
+018100         10  CE-DET-REASON       PIC X(40).
+018200     05  CE-SUMMARY-LINE-1.
+018300         10  FILLER              PIC X(22)
+018400             VALUE 'RECORDS READ........ '.
+018500         10  CE-SUM-READ         PIC ZZZ,ZZ9.
+018600     05  CE-SUMMARY-LINE-2.
+018700         10  FILLER              PIC X(22)
+018800             VALUE 'RECORDS VALID....... '.
+018900         10  CE-SUM-VALID        PIC ZZZ,ZZ9.
+019000     05  CE-SUMMARY-LINE-3.
+019100         10  FILLER              PIC X(22)
+019200             VALUE 'RECORDS REJECTED..... '.
+019300         10  CE-SUM-REJECTED     PIC ZZZ,ZZ9.
+019400     05  CE-SUMMARY-LINE-4.
+019500         10  FILLER              PIC X(22)
+019600             VALUE 'FIELDS REJECTED...... '.
+019700         10  CE-SUM-FIELDS       PIC ZZZ,ZZ9.
+020000******************************************************************
+020100 PROCEDURE DIVISION.
+020200******************************************************************
+020300 0000-MAINLINE.
+020400     PERFORM 1000-INITIALIZE
+020500         THRU 1000-INITIALIZE-EXIT.
+020600     PERFORM 2000-PROCESS-RECORD
+020700         THRU 2000-PROCESS-RECORD-EXIT
+020800         UNTIL CE-END-OF-FILE.
+020900     PERFORM 3000-TERMINATE
+021000         THRU 3000-TERMINATE-EXIT.
+021100     GOBACK.
+021200******************************************************************
+021300 1000-INITIALIZE.
+021400     OPEN INPUT  CUSTOMER-LOAD-FILE
+021500          OUTPUT CUSTOMER-VALID-FILE
+021600          OUTPUT REJECT-REPORT-FILE.
+021700     WRITE REJECT-REPORT-LINE FROM CE-HEADING-1
+021800         AFTER ADVANCING TOP-OF-PAGE.
+021900     WRITE REJECT-REPORT-LINE FROM CE-HEADING-2
+022000         AFTER ADVANCING 2 LINES.
+022100     PERFORM 2100-READ-LOAD-FILE
+022200         THRU 2100-READ-LOAD-FILE-EXIT.
+022300 1000-INITIALIZE-EXIT.
+022400     EXIT.
+022500******************************************************************
+022600 2000-PROCESS-RECORD.
+022700     MOVE 'N' TO CE-RECORD-BAD-SW.
+022800     PERFORM 2200-EDIT-CUSTOMER-INFO
+022900         THRU 2200-EDIT-CUSTOMER-INFO-EXIT.
+023000     PERFORM 2300-EDIT-ADDRESS-INFO
+023100         THRU 2300-EDIT-ADDRESS-INFO-EXIT.
+023200     PERFORM 2400-EDIT-ACCOUNT-INFO
+023300         THRU 2400-EDIT-ACCOUNT-INFO-EXIT.
+023400     IF CE-RECORD-BAD
+023500         ADD 1 TO CE-RECORDS-REJECTED
+023600     ELSE
+023700         ADD 1 TO CE-RECORDS-VALID
+023800         MOVE CUSTOMER-LOAD-RECORD-DETAIL TO
+023900                                   CUSTOMER-VALID-RECORD-DETAIL
+024000         WRITE CUSTOMER-VALID-RECORD-DETAIL
+024200     END-IF.
+024300     PERFORM 2100-READ-LOAD-FILE
+024400         THRU 2100-READ-LOAD-FILE-EXIT.
+024500 2000-PROCESS-RECORD-EXIT.
+024600     EXIT.
+024700******************************************************************
+024800 2100-READ-LOAD-FILE.
+024900     READ CUSTOMER-LOAD-FILE
+025000         AT END
+025100             MOVE 'Y' TO CE-END-OF-FILE-SW
+025200     END-READ.
+025300     IF NOT CE-END-OF-FILE
+025400         ADD 1 TO CE-RECORDS-READ
+025500     END-IF.
+025600 2100-READ-LOAD-FILE-EXIT.
+025700     EXIT.
+025800******************************************************************
+025900 2200-EDIT-CUSTOMER-INFO.
+026000     IF FIRST-NAME OF CUSTOMER-LOAD-RECORD-DETAIL = SPACES
+026100         MOVE 'FIRST-NAME' TO CE-FIELD-NAME
+026200         MOVE SPACES TO CE-FIELD-VALUE
+026300         MOVE 'FIELD IS BLANK' TO CE-REASON-TEXT
+026400         PERFORM 2900-WRITE-REJECT-LINE
+026500             THRU 2900-WRITE-REJECT-LINE-EXIT
+026600     END-IF.
+026700     IF LAST-NAME OF CUSTOMER-LOAD-RECORD-DETAIL = SPACES
+026800         MOVE 'LAST-NAME' TO CE-FIELD-NAME
+026900         MOVE SPACES TO CE-FIELD-VALUE
+027000         MOVE 'FIELD IS BLANK' TO CE-REASON-TEXT
+027100         PERFORM 2900-WRITE-REJECT-LINE
+027200             THRU 2900-WRITE-REJECT-LINE-EXIT
+027300     END-IF.
+027400 2200-EDIT-CUSTOMER-INFO-EXIT.
+027500     EXIT.
+027600******************************************************************
+027700 2300-EDIT-ADDRESS-INFO.
+027800     IF STREET-ADDRESS OF CUSTOMER-LOAD-RECORD-DETAIL = SPACES
+027900         MOVE 'STREET-ADDRESS' TO CE-FIELD-NAME
+028000         MOVE SPACES TO CE-FIELD-VALUE
+028100         MOVE 'FIELD IS BLANK' TO CE-REASON-TEXT
+028200         PERFORM 2900-WRITE-REJECT-LINE
+028300             THRU 2900-WRITE-REJECT-LINE-EXIT
+028400     END-IF.
+028500     IF CITY OF CUSTOMER-LOAD-RECORD-DETAIL = SPACES
+028600         MOVE 'CITY' TO CE-FIELD-NAME
+028700         MOVE SPACES TO CE-FIELD-VALUE
+028800         MOVE 'FIELD IS BLANK' TO CE-REASON-TEXT
+028900         PERFORM 2900-WRITE-REJECT-LINE
+029000             THRU 2900-WRITE-REJECT-LINE-EXIT
+029100     END-IF.
+029200     SET CE-STATE-IDX TO 1.
+029300     SEARCH ALL CE-VALID-STATE-ENTRY
+029400         AT END
+029500             MOVE 'STATE' TO CE-FIELD-NAME
+029600             MOVE STATE OF CUSTOMER-LOAD-RECORD-DETAIL TO
+029700                                             CE-FIELD-VALUE
+029800             MOVE 'NOT A VALID STATE CODE' TO CE-REASON-TEXT
+029900             PERFORM 2900-WRITE-REJECT-LINE
+030000                 THRU 2900-WRITE-REJECT-LINE-EXIT
+030100         WHEN CE-VALID-STATE-ENTRY (CE-STATE-IDX) =
+030200                     STATE OF CUSTOMER-LOAD-RECORD-DETAIL
+030300             CONTINUE
+030400     END-SEARCH.
+030500     MOVE ZIP-CODE OF CUSTOMER-LOAD-RECORD-DETAIL (1:5)
+030600         TO CE-ZIP-FIRST-5.
+030700     IF NOT CE-ZIP-FIRST-5-N NUMERIC
+030800         MOVE 'ZIP-CODE' TO CE-FIELD-NAME
+030900         MOVE ZIP-CODE OF CUSTOMER-LOAD-RECORD-DETAIL TO
+031000                                             CE-FIELD-VALUE
+031100         MOVE 'FIRST 5 POSITIONS NOT NUMERIC' TO CE-REASON-TEXT
+031200         PERFORM 2900-WRITE-REJECT-LINE
+031300             THRU 2900-WRITE-REJECT-LINE-EXIT
+031400     END-IF.
+031500     MOVE ZIP-CODE OF CUSTOMER-LOAD-RECORD-DETAIL (7:4)
+031600         TO CE-ZIP-LAST-4.
+031700     IF ZIP-CODE OF CUSTOMER-LOAD-RECORD-DETAIL (6:1) = '-'
+031800         AND NOT CE-ZIP-LAST-4-N NUMERIC
+031900         MOVE 'ZIP-CODE' TO CE-FIELD-NAME
+032000         MOVE ZIP-CODE OF CUSTOMER-LOAD-RECORD-DETAIL TO
+032100                                             CE-FIELD-VALUE
+032200         MOVE 'ZIP+4 SUFFIX NOT NUMERIC' TO CE-REASON-TEXT
+032300         PERFORM 2900-WRITE-REJECT-LINE
+032400             THRU 2900-WRITE-REJECT-LINE-EXIT
+032500     END-IF.
+032600 2300-EDIT-ADDRESS-INFO-EXIT.
+032700     EXIT.
+032800******************************************************************
+032900 2400-EDIT-ACCOUNT-INFO.
+033000     EVALUATE ACCOUNT-STATUS OF CUSTOMER-LOAD-RECORD-DETAIL
+033100         WHEN 'A'
+033200         WHEN 'C'
+033300         WHEN 'S'
+033400         WHEN 'D'
+033500             CONTINUE
+033600         WHEN OTHER
+033700             MOVE 'ACCOUNT-STATUS' TO CE-FIELD-NAME
+033800             MOVE ACCOUNT-STATUS OF CUSTOMER-LOAD-RECORD-DETAIL
+034000                 TO CE-FIELD-VALUE
+034100             MOVE 'NOT A VALID ACCOUNT STATUS' TO CE-REASON-TEXT
+034200             PERFORM 2900-WRITE-REJECT-LINE
+034300                 THRU 2900-WRITE-REJECT-LINE-EXIT
+034400     END-EVALUATE.
+034500     MOVE CREDIT-LIMIT OF CUSTOMER-LOAD-RECORD-DETAIL TO
+034600                                         CE-CREDIT-LIMIT-N.
+034700     IF CE-CREDIT-LIMIT-N < ZERO
+034800         MOVE 'CREDIT-LIMIT' TO CE-FIELD-NAME
+034900         MOVE CE-CREDIT-LIMIT-N TO CE-CREDIT-LIMIT-DISP
+034950         MOVE CE-CREDIT-LIMIT-DISP TO CE-FIELD-VALUE
+035000         MOVE 'CREDIT LIMIT IS NEGATIVE' TO CE-REASON-TEXT
+035100         PERFORM 2900-WRITE-REJECT-LINE
+035200             THRU 2900-WRITE-REJECT-LINE-EXIT
+035300     END-IF.
+035400 2400-EDIT-ACCOUNT-INFO-EXIT.
+035500     EXIT.
+035600******************************************************************
+035700 2900-WRITE-REJECT-LINE.
+035800     MOVE 'Y' TO CE-RECORD-BAD-SW.
+035900     ADD 1 TO CE-FIELDS-REJECTED.
+036000     MOVE CUSTOMER-ID OF CUSTOMER-LOAD-RECORD-DETAIL
+036100         TO CE-DET-CUSTOMER-ID.
+036200     MOVE CE-FIELD-NAME  TO CE-DET-FIELD-NAME.
+036300     MOVE CE-FIELD-VALUE TO CE-DET-FIELD-VALUE.
+036400     MOVE CE-REASON-TEXT TO CE-DET-REASON.
+036500     WRITE REJECT-REPORT-LINE FROM CE-DETAIL-LINE
+036600         AFTER ADVANCING 1 LINE.
+036700 2900-WRITE-REJECT-LINE-EXIT.
+036800     EXIT.
+036900******************************************************************
+037000 3000-TERMINATE.
+037100     MOVE CE-RECORDS-READ     TO CE-SUM-READ.
+037200     MOVE CE-RECORDS-VALID    TO CE-SUM-VALID.
+037300     MOVE CE-RECORDS-REJECTED TO CE-SUM-REJECTED.
+037400     MOVE CE-FIELDS-REJECTED  TO CE-SUM-FIELDS.
+037500     WRITE REJECT-REPORT-LINE FROM CE-SUMMARY-LINE-1
+037600         AFTER ADVANCING 2 LINES.
+037700     WRITE REJECT-REPORT-LINE FROM CE-SUMMARY-LINE-2
+037800         AFTER ADVANCING 1 LINE.
+037900     WRITE REJECT-REPORT-LINE FROM CE-SUMMARY-LINE-3
+038000         AFTER ADVANCING 1 LINE.
+038100     WRITE REJECT-REPORT-LINE FROM CE-SUMMARY-LINE-4
+038200         AFTER ADVANCING 1 LINE.
+038300     CLOSE CUSTOMER-LOAD-FILE
+038400           CUSTOMER-VALID-FILE
+038500           REJECT-REPORT-FILE.
+038600 3000-TERMINATE-EXIT.
+038700     EXIT.
+038800******************************************************************
