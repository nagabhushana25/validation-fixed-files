@@ -0,0 +1,216 @@
+000100******************************************************************
+000200*CUSTSCRB
+000300*CONTACT DATA QUALITY SCRUB
+000400*
+000500*WALKS ALL THREE OCCURRENCES OF PHONE-NUMBERS PLUS THE SINGLE
+000600*EMAIL-ADDRESS FOR EVERY CUSTOMER AND LISTS EXACTLY WHICH SLOT
+000700*FAILED WHICH CHECK -- A PHONE-NUMBER SLOT LEFT BLANK WHILE ITS
+000800*PHONE-TYPE IS POPULATED, A PHONE-TYPE CODE OUTSIDE THE SET THIS
+000900*SHOP RECOGNIZES (H = HOME, W = WORK, C = CELL), OR AN
+001000*EMAIL-ADDRESS WITH NO @ SIGN -- SO THE NEXT MAILING OR CALLING
+001100*CAMPAIGN ISN'T BURNING TIME ON UNREACHABLE CONTACTS.
+001200*
+001300*INSTALLATION.  DATA PROCESSING.
+001400*DATE-WRITTEN.   2025-10-31.
+001500*
+001600*MODIFICATION HISTORY.
+001700*DATE       INIT  DESCRIPTION
+001800*2025-10-31  JRH  ORIGINAL PROGRAM.
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.    CUSTSCRB.
+002200 AUTHOR.        J R HALVORSEN.
+002300 INSTALLATION.  DATA PROCESSING.
+002400 DATE-WRITTEN.  2025-10-31.
+002500 DATE-COMPILED.
+002600******************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100 SPECIAL-NAMES.
+003200     C01 IS TOP-OF-PAGE.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT CUSTOMER-MASTER-FILE
+003600         ASSIGN TO CUSTMAST
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS SEQUENTIAL
+003900         RECORD KEY IS CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+004000         FILE STATUS IS CB-MASTER-STATUS.
+004100
+004200     SELECT SCRUB-REPORT-FILE
+004300         ASSIGN TO CUSTBRPT
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS CB-REPORT-STATUS.
+004600******************************************************************
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  CUSTOMER-MASTER-FILE
+005000     RECORDING MODE IS F.
+005100     COPY "customer_master.cob".
+005200
+005300 FD  SCRUB-REPORT-FILE.
+005400 01  SCRUB-REPORT-LINE           PIC X(132).
+005500******************************************************************
+005600 WORKING-STORAGE SECTION.
+005700 01  CB-FILE-STATUSES.
+005800     05  CB-MASTER-STATUS        PIC X(02)   VALUE '00'.
+005900     05  CB-REPORT-STATUS        PIC X(02)   VALUE '00'.
+006000
+006100 01  CB-SWITCHES.
+006200     05  CB-END-OF-MASTER-SW     PIC X(01)   VALUE 'N'.
+006300         88  CB-END-OF-MASTER                VALUE 'Y'.
+006400
+006500 01  CB-COUNTERS.
+006600     05  CB-RECORDS-READ         PIC 9(07)  COMP  VALUE ZERO.
+006700     05  CB-FAILURES-FOUND       PIC 9(07)  COMP  VALUE ZERO.
+006800
+006900 01  CB-WORK-FIELDS.
+007000     05  CB-PHONE-IDX            PIC 9(01)  COMP.
+007100     05  CB-AT-SIGN-POSITION     PIC 9(02)  COMP.
+007200     05  CB-SLOT-NAME.
+007300         10  FILLER              PIC X(06)  VALUE 'PHONE-'.
+007400         10  CB-SLOT-NUMBER      PIC 9(01).
+007500
+007600 01  CB-REPORT-LINES.
+007700     05  CB-HEADING-1.
+007800         10  FILLER              PIC X(32)
+007900             VALUE 'CONTACT DATA QUALITY SCRUB'.
+008000     05  CB-HEADING-2.
+008100         10  FILLER              PIC X(12)  VALUE 'CUSTOMER-ID'.
+008200         10  FILLER              PIC X(04)  VALUE SPACES.
+008300         10  FILLER              PIC X(10)  VALUE 'SLOT'.
+008400         10  FILLER              PIC X(04)  VALUE SPACES.
+008500         10  FILLER              PIC X(30)  VALUE 'VALUE'.
+008600         10  FILLER              PIC X(02)  VALUE SPACES.
+008700         10  FILLER              PIC X(40)  VALUE 'REASON'.
+008800     05  CB-DETAIL-LINE.
+008900         10  CB-DET-CUSTOMER-ID  PIC X(10).
+009000         10  FILLER              PIC X(06)  VALUE SPACES.
+009100         10  CB-DET-SLOT         PIC X(10).
+009200         10  FILLER              PIC X(02)  VALUE SPACES.
+009300         10  CB-DET-VALUE        PIC X(30).
+009400         10  FILLER              PIC X(02)  VALUE SPACES.
+009500         10  CB-DET-REASON       PIC X(40).
+009600     05  CB-SUMMARY-LINE-1.
+009700         10  FILLER              PIC X(22)
+009800             VALUE 'RECORDS READ......... '.
+009900         10  CB-SUM-READ         PIC ZZZ,ZZ9.
+010000     05  CB-SUMMARY-LINE-2.
+010100         10  FILLER              PIC X(22)
+010200             VALUE 'FAILURES FOUND....... '.
+010300         10  CB-SUM-FAILURES     PIC ZZZ,ZZ9.
+010400******************************************************************
+010500 PROCEDURE DIVISION.
+010600******************************************************************
+010700 0000-MAINLINE.
+010800     PERFORM 1000-INITIALIZE
+010900         THRU 1000-INITIALIZE-EXIT.
+011000     PERFORM 2000-PROCESS-RECORD
+011100         THRU 2000-PROCESS-RECORD-EXIT
+011200         UNTIL CB-END-OF-MASTER.
+011300     PERFORM 3000-TERMINATE
+011400         THRU 3000-TERMINATE-EXIT.
+011500     GOBACK.
+011600******************************************************************
+011700 1000-INITIALIZE.
+011800     OPEN INPUT  CUSTOMER-MASTER-FILE
+011900          OUTPUT SCRUB-REPORT-FILE.
+012000     WRITE SCRUB-REPORT-LINE FROM CB-HEADING-1
+012100         AFTER ADVANCING TOP-OF-PAGE.
+012200     WRITE SCRUB-REPORT-LINE FROM CB-HEADING-2
+012300         AFTER ADVANCING 2 LINES.
+012400     PERFORM 2900-READ-MASTER
+012500         THRU 2900-READ-MASTER-EXIT.
+012600 1000-INITIALIZE-EXIT.
+012700     EXIT.
+012800******************************************************************
+012900 2000-PROCESS-RECORD.
+013000     PERFORM 2100-CHECK-PHONE-SLOT
+013100         THRU 2100-CHECK-PHONE-SLOT-EXIT
+013200         VARYING CB-PHONE-IDX FROM 1 BY 1
+013300             UNTIL CB-PHONE-IDX > 3.
+013400     PERFORM 2200-CHECK-EMAIL
+013500         THRU 2200-CHECK-EMAIL-EXIT.
+013600     PERFORM 2900-READ-MASTER
+013700         THRU 2900-READ-MASTER-EXIT.
+013800 2000-PROCESS-RECORD-EXIT.
+013900     EXIT.
+014000******************************************************************
+014100 2100-CHECK-PHONE-SLOT.
+014200     MOVE CB-PHONE-IDX TO CB-SLOT-NUMBER.
+014300     IF PHONE-NUMBER (CB-PHONE-IDX) = SPACES
+014400         IF PHONE-TYPE (CB-PHONE-IDX) NOT = SPACE
+014500             MOVE CB-SLOT-NAME TO CB-DET-SLOT
+014600             MOVE PHONE-TYPE (CB-PHONE-IDX) TO CB-DET-VALUE
+014700             MOVE 'PHONE-NUMBER BLANK, TYPE SET' TO
+014800                 CB-DET-REASON
+014900             PERFORM 2800-WRITE-DETAIL-LINE
+015000                 THRU 2800-WRITE-DETAIL-LINE-EXIT
+015100         END-IF
+015200     ELSE
+015300         EVALUATE PHONE-TYPE (CB-PHONE-IDX)
+015400             WHEN 'H'
+015500             WHEN 'W'
+015600             WHEN 'C'
+015700                 CONTINUE
+015800             WHEN OTHER
+015900                 MOVE CB-SLOT-NAME TO CB-DET-SLOT
+016000                 MOVE PHONE-TYPE (CB-PHONE-IDX) TO CB-DET-VALUE
+016100                 MOVE 'UNRECOGNIZED PHONE-TYPE' TO
+016200                     CB-DET-REASON
+016300                 PERFORM 2800-WRITE-DETAIL-LINE
+016400                     THRU 2800-WRITE-DETAIL-LINE-EXIT
+016500         END-EVALUATE
+016600     END-IF.
+016700 2100-CHECK-PHONE-SLOT-EXIT.
+016800     EXIT.
+016900******************************************************************
+017000 2200-CHECK-EMAIL.
+017100     IF EMAIL-ADDRESS NOT = SPACES
+017200         MOVE ZERO TO CB-AT-SIGN-POSITION
+017300         INSPECT EMAIL-ADDRESS TALLYING CB-AT-SIGN-POSITION
+017400             FOR ALL '@'
+017500         IF CB-AT-SIGN-POSITION = ZERO
+017600             MOVE 'EMAIL'       TO CB-DET-SLOT
+017700             MOVE EMAIL-ADDRESS TO CB-DET-VALUE
+017800             MOVE 'EMAIL-ADDRESS HAS NO @' TO CB-DET-REASON
+017900             PERFORM 2800-WRITE-DETAIL-LINE
+018000                 THRU 2800-WRITE-DETAIL-LINE-EXIT
+018100         END-IF
+018200     END-IF.
+018300 2200-CHECK-EMAIL-EXIT.
+018400     EXIT.
+018500******************************************************************
+018600 2800-WRITE-DETAIL-LINE.
+018700     ADD 1 TO CB-FAILURES-FOUND.
+018800     MOVE CUSTOMER-ID TO CB-DET-CUSTOMER-ID.
+018900     WRITE SCRUB-REPORT-LINE FROM CB-DETAIL-LINE
+019000         AFTER ADVANCING 1 LINE.
+019100 2800-WRITE-DETAIL-LINE-EXIT.
+019200     EXIT.
+019300******************************************************************
+019400 2900-READ-MASTER.
+019500     READ CUSTOMER-MASTER-FILE NEXT RECORD
+019600         AT END
+019700             MOVE 'Y' TO CB-END-OF-MASTER-SW
+019800     END-READ.
+019900     IF NOT CB-END-OF-MASTER
+020000         ADD 1 TO CB-RECORDS-READ
+020100     END-IF.
+020200 2900-READ-MASTER-EXIT.
+020300     EXIT.
+020400******************************************************************
+020500 3000-TERMINATE.
+020600     MOVE CB-RECORDS-READ   TO CB-SUM-READ.
+020700     MOVE CB-FAILURES-FOUND TO CB-SUM-FAILURES.
+020800     WRITE SCRUB-REPORT-LINE FROM CB-SUMMARY-LINE-1
+020900         AFTER ADVANCING 2 LINES.
+021000     WRITE SCRUB-REPORT-LINE FROM CB-SUMMARY-LINE-2
+021100         AFTER ADVANCING 1 LINE.
+021200     CLOSE CUSTOMER-MASTER-FILE
+021300           SCRUB-REPORT-FILE.
+021400 3000-TERMINATE-EXIT.
+021500     EXIT.
+021600******************************************************************
