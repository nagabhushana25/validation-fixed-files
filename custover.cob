@@ -0,0 +1,176 @@
+000100******************************************************************
+000200*CUSTOVER
+000300*OVER-LIMIT / CREDIT EXPOSURE REPORT
+000400*
+000500*SCANS THE CUSTOMER MASTER FILE AND LISTS EVERY CUSTOMER-ID
+000600*WHOSE ACCOUNT-BALANCE EXCEEDS CREDIT-LIMIT, SHOWING THE
+000700*OVERAGE AMOUNT AND ACCOUNT-STATUS, SO RISK CAN SEE TOTAL
+000800*CREDIT EXPOSURE IN ONE PLACE RATHER THAN ONE DECLINED
+000900*TRANSACTION AT A TIME.
+001000*
+001100*INSTALLATION.  DATA PROCESSING.
+001200*DATE-WRITTEN.   2025-10-17.
+001300*
+001400*MODIFICATION HISTORY.
+001500*DATE       INIT  DESCRIPTION
+001600*2025-10-17  JRH  ORIGINAL PROGRAM.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID.    CUSTOVER.
+002000 AUTHOR.        J R HALVORSEN.
+002100 INSTALLATION.  DATA PROCESSING.
+002200 DATE-WRITTEN.  2025-10-17.
+002300 DATE-COMPILED.
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 SPECIAL-NAMES.
+003000     C01 IS TOP-OF-PAGE.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT CUSTOMER-MASTER-FILE
+003400         ASSIGN TO CUSTMAST
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS SEQUENTIAL
+003700         RECORD KEY IS CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+003800         FILE STATUS IS CV-MASTER-STATUS.
+003900
+004000     SELECT EXPOSURE-REPORT-FILE
+004100         ASSIGN TO CUSTORPT
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS CV-REPORT-STATUS.
+004400******************************************************************
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  CUSTOMER-MASTER-FILE
+004800     RECORDING MODE IS F.
+004900     COPY "customer_master.cob".
+005000
+005100 FD  EXPOSURE-REPORT-FILE.
+005200 01  EXPOSURE-REPORT-LINE        PIC X(132).
+005300******************************************************************
+005400 WORKING-STORAGE SECTION.
+005500 01  CV-FILE-STATUSES.
+005600     05  CV-MASTER-STATUS        PIC X(02)   VALUE '00'.
+005700     05  CV-REPORT-STATUS        PIC X(02)   VALUE '00'.
+005800
+005900 01  CV-SWITCHES.
+006000     05  CV-END-OF-MASTER-SW     PIC X(01)   VALUE 'N'.
+006100         88  CV-END-OF-MASTER                VALUE 'Y'.
+006200
+006300 01  CV-COUNTERS.
+006400     05  CV-RECORDS-READ         PIC 9(07)  COMP  VALUE ZERO.
+006500     05  CV-RECORDS-OVER-LIMIT   PIC 9(07)  COMP  VALUE ZERO.
+006600
+006700 01  CV-AMOUNT-FIELDS.
+006800     05  CV-OVERAGE-AMOUNT       PIC S9(10)V99.
+006900     05  CV-TOTAL-EXPOSURE       PIC S9(12)V99  VALUE ZERO.
+007000
+007100 01  CV-REPORT-LINES.
+007200     05  CV-HEADING-1.
+007300         10  FILLER              PIC X(32)
+007400             VALUE 'CREDIT EXPOSURE REPORT'.
+007500     05  CV-HEADING-2.
+007600         10  FILLER              PIC X(12)  VALUE 'CUSTOMER-ID'.
+007700         10  FILLER              PIC X(04)  VALUE SPACES.
+007800         10  FILLER              PIC X(16)
+007850             VALUE 'ACCOUNT-BALANCE'.
+007900         10  FILLER              PIC X(04)  VALUE SPACES.
+008000         10  FILLER              PIC X(14)  VALUE 'CREDIT-LIMIT'.
+008100         10  FILLER              PIC X(04)  VALUE SPACES.
+008200         10  FILLER              PIC X(14)  VALUE 'OVERAGE'.
+008300         10  FILLER              PIC X(08)  VALUE 'STATUS'.
+008400     05  CV-DETAIL-LINE.
+008500         10  CV-DET-CUSTOMER-ID  PIC X(10).
+008600         10  FILLER              PIC X(06)  VALUE SPACES.
+008700         10  CV-DET-BALANCE      PIC Z,ZZZ,ZZZ,ZZ9.99-.
+008800         10  FILLER              PIC X(02)  VALUE SPACES.
+008900         10  CV-DET-LIMIT        PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009000         10  FILLER              PIC X(02)  VALUE SPACES.
+009100         10  CV-DET-OVERAGE      PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009200         10  FILLER              PIC X(02)  VALUE SPACES.
+009300         10  CV-DET-STATUS       PIC X(01).
+009400     05  CV-SUMMARY-LINE-1.
+009500         10  FILLER              PIC X(22)
+009600             VALUE 'RECORDS READ......... '.
+009700         10  CV-SUM-READ         PIC ZZZ,ZZ9.
+009800     05  CV-SUMMARY-LINE-2.
+009900         10  FILLER              PIC X(22)
+010000             VALUE 'ACCOUNTS OVER LIMIT.. '.
+010100         10  CV-SUM-OVER         PIC ZZZ,ZZ9.
+010200     05  CV-SUMMARY-LINE-3.
+010300         10  FILLER              PIC X(22)
+010400             VALUE 'TOTAL EXPOSURE....... '.
+010500         10  CV-SUM-EXPOSURE     PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+010600******************************************************************
+010700 PROCEDURE DIVISION.
+010800******************************************************************
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INITIALIZE
+011100         THRU 1000-INITIALIZE-EXIT.
+011200     PERFORM 2000-PROCESS-RECORD
+011300         THRU 2000-PROCESS-RECORD-EXIT
+011400         UNTIL CV-END-OF-MASTER.
+011500     PERFORM 3000-TERMINATE
+011600         THRU 3000-TERMINATE-EXIT.
+011700     GOBACK.
+011800******************************************************************
+011900 1000-INITIALIZE.
+012000     OPEN INPUT  CUSTOMER-MASTER-FILE
+012100          OUTPUT EXPOSURE-REPORT-FILE.
+012200     WRITE EXPOSURE-REPORT-LINE FROM CV-HEADING-1
+012300         AFTER ADVANCING TOP-OF-PAGE.
+012400     WRITE EXPOSURE-REPORT-LINE FROM CV-HEADING-2
+012500         AFTER ADVANCING 2 LINES.
+012600     PERFORM 2900-READ-MASTER
+012700         THRU 2900-READ-MASTER-EXIT.
+012800 1000-INITIALIZE-EXIT.
+012900     EXIT.
+013000******************************************************************
+013100 2000-PROCESS-RECORD.
+013200     IF ACCOUNT-BALANCE > CREDIT-LIMIT
+013300         COMPUTE CV-OVERAGE-AMOUNT =
+013400             ACCOUNT-BALANCE - CREDIT-LIMIT
+013500         ADD 1 TO CV-RECORDS-OVER-LIMIT
+013600         ADD CV-OVERAGE-AMOUNT TO CV-TOTAL-EXPOSURE
+013700         MOVE CUSTOMER-ID    TO CV-DET-CUSTOMER-ID
+013800         MOVE ACCOUNT-BALANCE TO CV-DET-BALANCE
+013900         MOVE CREDIT-LIMIT   TO CV-DET-LIMIT
+014000         MOVE CV-OVERAGE-AMOUNT TO CV-DET-OVERAGE
+014100         MOVE ACCOUNT-STATUS TO CV-DET-STATUS
+014200         WRITE EXPOSURE-REPORT-LINE FROM CV-DETAIL-LINE
+014300             AFTER ADVANCING 1 LINE
+014400     END-IF.
+014500     PERFORM 2900-READ-MASTER
+014600         THRU 2900-READ-MASTER-EXIT.
+014700 2000-PROCESS-RECORD-EXIT.
+014800     EXIT.
+014900******************************************************************
+015000 2900-READ-MASTER.
+015100     READ CUSTOMER-MASTER-FILE NEXT RECORD
+015200         AT END
+015300             MOVE 'Y' TO CV-END-OF-MASTER-SW
+015400     END-READ.
+015500     IF NOT CV-END-OF-MASTER
+015600         ADD 1 TO CV-RECORDS-READ
+015700     END-IF.
+015800 2900-READ-MASTER-EXIT.
+015900     EXIT.
+016000******************************************************************
+016100 3000-TERMINATE.
+016200     MOVE CV-RECORDS-READ       TO CV-SUM-READ.
+016300     MOVE CV-RECORDS-OVER-LIMIT TO CV-SUM-OVER.
+016400     MOVE CV-TOTAL-EXPOSURE     TO CV-SUM-EXPOSURE.
+016500     WRITE EXPOSURE-REPORT-LINE FROM CV-SUMMARY-LINE-1
+016600         AFTER ADVANCING 2 LINES.
+016700     WRITE EXPOSURE-REPORT-LINE FROM CV-SUMMARY-LINE-2
+016800         AFTER ADVANCING 1 LINE.
+016900     WRITE EXPOSURE-REPORT-LINE FROM CV-SUMMARY-LINE-3
+017000         AFTER ADVANCING 1 LINE.
+017100     CLOSE CUSTOMER-MASTER-FILE
+017200           EXPOSURE-REPORT-FILE.
+017300 3000-TERMINATE-EXIT.
+017400     EXIT.
+017500******************************************************************
